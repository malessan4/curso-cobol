@@ -1,9 +1,57 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Capitulo14.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL archivo-excepciones
+               ASSIGN TO "excepciones.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPCIONES.
+
+               SELECT OPTIONAL archivo-reporte
+               ASSIGN TO "capitulo14.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT OPTIONAL archivo-tarifas
+               ASSIGN TO "tarifas.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUR-CODIGO
+               FILE STATUS IS WS-FS-TARIFAS.
+
+               SELECT OPTIONAL archivo-perfil-empresa
+               ASSIGN TO "company.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PERFIL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  archivo-excepciones.
+           COPY EXCREC.
+
+       FD  archivo-reporte.
+           01 LINEA-REPORTE PIC X(80).
+
+       FD  archivo-tarifas.
+           COPY SURCTL.
+
+       FD  archivo-perfil-empresa.
+           COPY COMPANY.
+
        WORKING-STORAGE SECTION.
+           01 WS-FS-EXCEPCIONES PIC XX VALUE "00".
+           01 WS-FS-TARIFAS PIC XX VALUE "00".
+           01 WS-FS-PERFIL PIC XX VALUE "00".
+
+      *>   Encabezado/pie de reporte estandar: el
+      *>   contenido lo arma la subrutina compartida RPTHDR. El nombre
+      *>   de la empresa sale del perfil de empresa.
+           01 WS-NOMBRE-EMPRESA PIC X(30) VALUE "EMPRESA DEMO S.A.".
+           01 WS-NOMBRE-REPORTE PIC X(40) VALUE "CAPITULO14 - COMPUTE".
+           01 WS-NUMERO-PAGINA PIC 9(4) VALUE 0.
+           01 WS-LINEA-ENCABEZADO PIC X(80).
+           01 WS-LINEA-PIE PIC X(80).
       *>   con ctrl + / se comenta la linea seleccionada
       *>   COMPUTE sirve para evaluar expresiones aritmeticas
       *>   Se puede hacer 4 operaciones aritmeticas
@@ -20,34 +68,197 @@
       *>   EL V9 es para la coma decimal
            01 ResultadoCuenta1 PIC 99999 VALUE 0.
 
+      *>   Presentacion en formato moneda para los resultados que van
+      *>   al reporte impreso: signo $ delante, separador
+      *>   de miles, y dos decimales fijos, en vez del volcado de
+      *>   digitos crudos que traia el reporte antes.
+           01 WS-MULTI-EDIT PIC $ZZ9.99.
+           01 WS-DIVISION-EDIT PIC $ZZZ9.99.
+
+      *>   Modo de redondeo seleccionable por tipo de reporte (ver
+      *>   Capitulo15/16): TAX redondea NEAREST-EVEN, cualquier otro
+      *>   valor trunca como antes.
+           01 WS-MODO-REDONDEO PIC X(6) VALUE "TRUNC".
+
+      *>   Campos de enlace para CALL "ARITCALC": la
+      *>   subrutina callable reemplaza los COMPUTE que antes estaban
+      *>   sueltos aqui mismo.
+           01 WS-OPERANDO-1 PIC S9(9)V9(6) VALUE 0.
+           01 WS-OPERANDO-2 PIC S9(9)V9(6) VALUE 0.
+           01 WS-R-SUMA PIC S9(9)V9(6) VALUE 0.
+           01 WS-R-RESTA PIC S9(9)V9(6) VALUE 0.
+           01 WS-R-MULTI PIC S9(9)V9(6) VALUE 0.
+           01 WS-R-DIVISION PIC S9(9)V9(6) VALUE 0.
+           01 WS-DIVISION-POR-CERO PIC X VALUE "N".
+
+      *>   Calculo de recargo configurable: el codigo de
+      *>   producto/servicio se toma del parametro de corrida, y sus
+      *>   montos de tarifa se buscan en archivo-tarifas. Si el
+      *>   archivo de control no existe o no tiene el codigo, se usan
+      *>   los mismos valores que el COMPUTE original traia fijos
+      *>   (20 * 5, 25, y 22 - 6) para no cambiar el resultado de la
+      *>   corrida de siempre.
+           01 WS-CODIGO-SERVICIO PIC X(6) VALUE "STD".
+           01 WS-TASA-APLICADA PIC 9(5) VALUE 100.
+           01 WS-CUOTA-FIJA PIC 9(5) VALUE 25.
+           01 WS-AJUSTE PIC S9(5) VALUE 16.
+
+      *>   RETURN-CODE estandar: 0 corrida limpia, 4 si se
+      *>   registro alguna excepcion (division por cero/desborde) en
+      *>   el log comun sin llegar a tronar el job.
+           01 WS-HUBO-EXCEPCION PIC X VALUE "N".
 
        PROCEDURE DIVISION.
            CalculayMuestra.
+            ACCEPT WS-MODO-REDONDEO FROM ENVIRONMENT "RPT-REDONDEO"
+            ACCEPT WS-CODIGO-SERVICIO FROM ENVIRONMENT "CAP14-SERVICIO"
+            PERFORM BuscaTarifa
+            PERFORM LeePerfilEmpresa
+            OPEN OUTPUT archivo-reporte
+            CALL "RPTHDR" USING WS-NOMBRE-EMPRESA WS-NOMBRE-REPORTE
+                WS-NUMERO-PAGINA WS-LINEA-ENCABEZADO WS-LINEA-PIE
+            WRITE LINEA-REPORTE FROM WS-LINEA-ENCABEZADO
+
+            MOVE Numero1 TO WS-OPERANDO-1
+            MOVE Numero2 TO WS-OPERANDO-2
+            CALL "ARITCALC" USING WS-OPERANDO-1 WS-OPERANDO-2
+                WS-MODO-REDONDEO WS-R-SUMA WS-R-RESTA WS-R-MULTI
+                WS-R-DIVISION WS-DIVISION-POR-CERO
+
             DISPLAY "El resultado de la suma de " Numero1 " y "Numero2
             " es: ".
-            COMPUTE ResultadoSuma1 = Numero1 + Numero2.
+            MOVE WS-R-SUMA TO ResultadoSuma1
             DISPLAY ResultadoSuma1.
+            MOVE ResultadoSuma1 TO LINEA-REPORTE
+            WRITE LINEA-REPORTE
 
             DISPLAY "El resultado de la resta de " Numero1 " y "Numero2
             " es: ".
-            COMPUTE ResultadoResta1 = Numero1 - Numero2.
+            MOVE WS-R-RESTA TO ResultadoResta1
             DISPLAY ResultadoResta1.
+            MOVE ResultadoResta1 TO LINEA-REPORTE
+            WRITE LINEA-REPORTE
 
             DISPLAY "El resultado de la multiplicacion de " num1 " y "
              num2 " es: ".
-            COMPUTE ResultadoMulti1 = num1 * num2.
+            MOVE num1 TO WS-OPERANDO-1
+            MOVE num2 TO WS-OPERANDO-2
+            CALL "ARITCALC" USING WS-OPERANDO-1 WS-OPERANDO-2
+                WS-MODO-REDONDEO WS-R-SUMA WS-R-RESTA WS-R-MULTI
+                WS-R-DIVISION WS-DIVISION-POR-CERO
+            MOVE WS-R-MULTI TO ResultadoMulti1
             DISPLAY ResultadoMulti1.
+            MOVE ResultadoMulti1 TO WS-MULTI-EDIT
+            DISPLAY WS-MULTI-EDIT
+            MOVE WS-MULTI-EDIT TO LINEA-REPORTE
+            WRITE LINEA-REPORTE
       *>   En las multiplicaciones para calcular el picture se pone el
       *>   doble que de los operandos
 
             DISPLAY "El resultado de la division de " Numero1 " y "
              Numero2 " es: ".
-            COMPUTE ResultadoDivision1 = Numero1 / Numero2.
+            MOVE Numero1 TO WS-OPERANDO-1
+            MOVE Numero2 TO WS-OPERANDO-2
+            CALL "ARITCALC" USING WS-OPERANDO-1 WS-OPERANDO-2
+                WS-MODO-REDONDEO WS-R-SUMA WS-R-RESTA WS-R-MULTI
+                WS-R-DIVISION WS-DIVISION-POR-CERO
+            IF WS-DIVISION-POR-CERO = "S"
+                MOVE 0 TO ResultadoDivision1
+                PERFORM RegistraDivisionPorCero
+            ELSE
+                COMPUTE ResultadoDivision1 ROUNDED = WS-R-DIVISION
+            END-IF
             DISPLAY ResultadoDivision1.
+            MOVE ResultadoDivision1 TO WS-DIVISION-EDIT
+            DISPLAY WS-DIVISION-EDIT
+            MOVE WS-DIVISION-EDIT TO LINEA-REPORTE
+            WRITE LINEA-REPORTE
 
       *>   Los signos de operaciones deben ir separados de los numeros
-            COMPUTE ResultadoCuenta1 = 20 * 5 + 25 + (22 - 6).
-            DISPLAY "El resultado de: 20 * 5 + 25 + (22-6) es igual = "
+            COMPUTE ResultadoCuenta1 =
+                WS-TASA-APLICADA + WS-CUOTA-FIJA + WS-AJUSTE
+                ON SIZE ERROR
+                    PERFORM RegistraDesbordeCuenta
+            END-COMPUTE
+            DISPLAY "El resultado del recargo para el servicio "
+                WS-CODIGO-SERVICIO " es igual = "
             ResultadoCuenta1
+            MOVE ResultadoCuenta1 TO LINEA-REPORTE
+            WRITE LINEA-REPORTE
+            WRITE LINEA-REPORTE FROM WS-LINEA-PIE
+            CLOSE archivo-reporte
+            IF WS-HUBO-EXCEPCION = "S"
+                MOVE 4 TO RETURN-CODE
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF
             STOP RUN.
+
+      *>   Busca la tarifa del servicio en archivo-tarifas. Si el
+      *>   archivo todavia no existe o el codigo no esta dado de alta,
+      *>   se quedan los valores por defecto declarados en
+      *>   WORKING-STORAGE (los mismos que el COMPUTE original traia
+      *>   fijos).
+       BuscaTarifa.
+           OPEN INPUT archivo-tarifas
+           IF WS-FS-TARIFAS = "00"
+               MOVE WS-CODIGO-SERVICIO TO SUR-CODIGO
+               READ archivo-tarifas
+                   NOT INVALID KEY
+                       MOVE SUR-TASA-APLICADA TO WS-TASA-APLICADA
+                       MOVE SUR-CUOTA-FIJA TO WS-CUOTA-FIJA
+                       MOVE SUR-AJUSTE TO WS-AJUSTE
+               END-READ
+               CLOSE archivo-tarifas
+           END-IF.
+
+      *>   Lee el perfil de empresa para el encabezado estandar (ver
+      *>   COMPANY.cpy); si company.dat todavia no existe se queda con el
+      *>   rotulo generico declarado en WORKING-STORAGE.
+       LeePerfilEmpresa.
+           OPEN INPUT archivo-perfil-empresa
+           IF WS-FS-PERFIL = "00"
+               READ archivo-perfil-empresa
+                   NOT AT END
+                       MOVE CO-NOMBRE TO WS-NOMBRE-EMPRESA
+               END-READ
+           END-IF
+           CLOSE archivo-perfil-empresa.
+
+      *>   Division por cero y cualquier otro desborde aritmetico de
+      *>   este programa quedan en el log comun de excepciones en vez
+      *>   de tronar el job con una abend.
+       RegistraDivisionPorCero.
+           MOVE "S" TO WS-HUBO-EXCEPCION
+           MOVE "CAP14" TO EXC-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXC-FECHA-HORA
+           MOVE "DIV-CERO" TO EXC-TIPO
+           STRING "Numero1=" Numero1 " Numero2=" Numero2
+               DELIMITED BY SIZE INTO EXC-DETALLE
+           OPEN EXTEND archivo-excepciones
+           IF WS-FS-EXCEPCIONES = "05" OR WS-FS-EXCEPCIONES = "35"
+               OPEN OUTPUT archivo-excepciones
+           END-IF
+           WRITE EXC-RECORD
+           CLOSE archivo-excepciones.
+
+      *>   Desborde del COMPUTE del recargo (tasa + cuota fija +
+      *>   ajuste): es un ON SIZE ERROR distinto de la division por
+      *>   cero de arriba, asi que se registra con su propio tipo y
+      *>   con los operandos que realmente intervinieron.
+       RegistraDesbordeCuenta.
+           MOVE "S" TO WS-HUBO-EXCEPCION
+           MOVE "CAP14" TO EXC-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXC-FECHA-HORA
+           MOVE "OVERFLOW" TO EXC-TIPO
+           STRING "Tasa=" WS-TASA-APLICADA " Cuota=" WS-CUOTA-FIJA
+               " Ajuste=" WS-AJUSTE
+               DELIMITED BY SIZE INTO EXC-DETALLE
+           OPEN EXTEND archivo-excepciones
+           IF WS-FS-EXCEPCIONES = "05" OR WS-FS-EXCEPCIONES = "35"
+               OPEN OUTPUT archivo-excepciones
+           END-IF
+           WRITE EXC-RECORD
+           CLOSE archivo-excepciones.
+
        END PROGRAM Capitulo14.
