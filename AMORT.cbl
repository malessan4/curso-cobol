@@ -0,0 +1,93 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORT.
+      *>   Tabla de amortizacion de un prestamo: a partir de capital,
+      *>   tasa anual y plazo en meses, imprime cuota, interes, capital
+      *>   y saldo restante mes a mes. Generaliza el MULTIPLY/DIVIDE
+      *>   de una sola pasada que hacia Capitulo14.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-reporte
+               ASSIGN TO "amort.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-reporte.
+           01 LINEA-REPORTE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01 WS-PRINCIPAL PIC 9(9)V99 VALUE ZEROS.
+           01 WS-TASA-ANUAL PIC 99V9999 VALUE ZEROS.
+           01 WS-PLAZO PIC 999 VALUE ZEROS.
+           01 WS-TASA-MENSUAL PIC 9V9(8) VALUE ZEROS.
+           01 WS-FACTOR PIC 9(6)V9(8) VALUE ZEROS.
+           01 WS-CUOTA PIC 9(9)V99 VALUE ZEROS.
+           01 WS-SALDO PIC S9(9)V99 VALUE ZEROS.
+           01 WS-INTERES PIC 9(9)V99 VALUE ZEROS.
+           01 WS-CAPITAL-PAGADO PIC 9(9)V99 VALUE ZEROS.
+           01 WS-MES PIC 999 VALUE ZEROS.
+
+           01 LIN-DETALLE.
+               05 LD-MES PIC ZZ9.
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 LD-CUOTA PIC $$$,$$$,$$9.99.
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 LD-INTERES PIC $$$,$$$,$$9.99.
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 LD-CAPITAL PIC $$$,$$$,$$9.99.
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 LD-SALDO PIC $$$,$$$,$$9.99.
+
+           01 LIN-ENCABEZADO PIC X(80) VALUE
+               "MES   CUOTA          INTERES        CAPITAL      SALDO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM SolicitaDatos
+           COMPUTE WS-TASA-MENSUAL = WS-TASA-ANUAL / 100 / 12
+      *>   Con tasa 0% (un prestamo promocional) el factor (1+i)**n da
+      *>   1 y la formula estandar de cuota divide por (factor - 1) =
+      *>   0; en ese caso la cuota es simplemente el capital repartido
+      *>   en partes iguales durante el plazo.
+           IF WS-TASA-ANUAL = 0
+               COMPUTE WS-CUOTA ROUNDED = WS-PRINCIPAL / WS-PLAZO
+           ELSE
+               COMPUTE WS-FACTOR = (1 + WS-TASA-MENSUAL) ** WS-PLAZO
+               COMPUTE WS-CUOTA ROUNDED =
+                   WS-PRINCIPAL * WS-TASA-MENSUAL * WS-FACTOR
+                   / (WS-FACTOR - 1)
+           END-IF
+           MOVE WS-PRINCIPAL TO WS-SALDO
+           OPEN OUTPUT archivo-reporte
+           WRITE LINEA-REPORTE FROM LIN-ENCABEZADO
+           PERFORM VARYING WS-MES FROM 1 BY 1
+               UNTIL WS-MES > WS-PLAZO
+               PERFORM ImprimeRenglon
+           END-PERFORM
+           CLOSE archivo-reporte
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       SolicitaDatos.
+           DISPLAY "Capital del prestamo: "
+           ACCEPT WS-PRINCIPAL.
+           DISPLAY "Tasa de interes anual (%): "
+           ACCEPT WS-TASA-ANUAL.
+           DISPLAY "Plazo en meses: "
+           ACCEPT WS-PLAZO.
+
+       ImprimeRenglon.
+           COMPUTE WS-INTERES ROUNDED = WS-SALDO * WS-TASA-MENSUAL
+           COMPUTE WS-CAPITAL-PAGADO ROUNDED = WS-CUOTA - WS-INTERES
+           SUBTRACT WS-CAPITAL-PAGADO FROM WS-SALDO
+           MOVE WS-MES TO LD-MES
+           MOVE WS-CUOTA TO LD-CUOTA
+           MOVE WS-INTERES TO LD-INTERES
+           MOVE WS-CAPITAL-PAGADO TO LD-CAPITAL
+           MOVE WS-SALDO TO LD-SALDO
+           WRITE LINEA-REPORTE FROM LIN-DETALLE.
+
+       END PROGRAM AMORT.
