@@ -0,0 +1,65 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITCALC.
+      *>   Subrutina callable con la suma/resta/multiplicacion/division
+      *>   que antes vivian duplicadas como parrafos sueltos en
+      *>   Capitulo14, Capitulo15 y Capitulo16. Un futuro programa de
+      *>   nomina o facturacion puede hacer CALL "ARITCALC" en vez de
+      *>   copiar y pegar estos COMPUTE. Los programas Capitulo14/15/16
+      *>   siguen siendo los PROGRAM-ID principales (mantienen su
+      *>   propio formato de display, archivo de excepciones, etc.) y
+      *>   ahora llaman a esta subrutina para el calculo en si.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+           01 LK-OPERANDO-1 PIC S9(9)V9(6).
+           01 LK-OPERANDO-2 PIC S9(9)V9(6).
+           01 LK-MODO-REDONDEO PIC X(6).
+           01 LK-RESULTADO-SUMA PIC S9(9)V9(6).
+           01 LK-RESULTADO-RESTA PIC S9(9)V9(6).
+           01 LK-RESULTADO-MULTI PIC S9(9)V9(6).
+           01 LK-RESULTADO-DIVISION PIC S9(9)V9(6).
+           01 LK-DIVISION-POR-CERO PIC X.
+
+       PROCEDURE DIVISION USING LK-OPERANDO-1 LK-OPERANDO-2
+           LK-MODO-REDONDEO LK-RESULTADO-SUMA LK-RESULTADO-RESTA
+           LK-RESULTADO-MULTI LK-RESULTADO-DIVISION
+           LK-DIVISION-POR-CERO.
+
+       MAIN-PROCEDURE.
+           MOVE "N" TO LK-DIVISION-POR-CERO
+           IF LK-MODO-REDONDEO = "TAX"
+               COMPUTE LK-RESULTADO-SUMA
+                   ROUNDED MODE IS NEAREST-EVEN
+                   = LK-OPERANDO-1 + LK-OPERANDO-2
+               COMPUTE LK-RESULTADO-RESTA
+                   ROUNDED MODE IS NEAREST-EVEN
+                   = LK-OPERANDO-1 - LK-OPERANDO-2
+               COMPUTE LK-RESULTADO-MULTI
+                   ROUNDED MODE IS NEAREST-EVEN
+                   = LK-OPERANDO-1 * LK-OPERANDO-2
+           ELSE
+               COMPUTE LK-RESULTADO-SUMA
+                   = LK-OPERANDO-1 + LK-OPERANDO-2
+               COMPUTE LK-RESULTADO-RESTA
+                   = LK-OPERANDO-1 - LK-OPERANDO-2
+               COMPUTE LK-RESULTADO-MULTI
+                   = LK-OPERANDO-1 * LK-OPERANDO-2
+           END-IF
+           IF LK-OPERANDO-2 = 0
+               MOVE 0 TO LK-RESULTADO-DIVISION
+               MOVE "S" TO LK-DIVISION-POR-CERO
+           ELSE
+               IF LK-MODO-REDONDEO = "TAX"
+                   COMPUTE LK-RESULTADO-DIVISION
+                       ROUNDED MODE IS NEAREST-EVEN
+                       = LK-OPERANDO-1 / LK-OPERANDO-2
+               ELSE
+                   COMPUTE LK-RESULTADO-DIVISION
+                       = LK-OPERANDO-1 / LK-OPERANDO-2
+               END-IF
+           END-IF
+           GOBACK.
+
+       END PROGRAM ARITCALC.
