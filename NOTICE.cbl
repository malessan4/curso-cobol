@@ -0,0 +1,106 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTICE.
+      *>   Generador de avisos personalizados, en reemplazo del parrafo
+      *>   estatico fijo de Capitulo13 (Parrafo PIC X(400)). Lee una
+      *>   plantilla con marcadores de sustitucion desde disco, y por
+      *>   cada empleado de archivo-empleados sustituye los marcadores
+      *>   por su Nombre/Apellido antes de imprimir el aviso.
+      *>
+      *>   Los marcadores son tokens de ancho fijo (igual al ancho de
+      *>   EMP-NOMBRE/EMP-APELLIDO) para poder usar INSPECT REPLACING
+      *>   sin que cambie el largo de la linea.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-empleados
+               ASSIGN TO "emplados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+               SELECT archivo-plantilla
+               ASSIGN TO "plantilla.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PLANTILLA.
+
+               SELECT archivo-avisos
+               ASSIGN TO "avisos.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-empleados.
+           COPY EMPREC.
+
+       FD  archivo-plantilla.
+           01 LINEA-PLANTILLA PIC X(400).
+
+       FD  archivo-avisos.
+           01 LINEA-AVISO PIC X(400).
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-EMPLEADOS PIC XX VALUE "00".
+           01 WS-FS-PLANTILLA PIC XX VALUE "00".
+           01 WS-EOF-EMPLEADOS PIC X VALUE "N".
+           01 WS-HAY-PLANTILLA PIC X VALUE "N".
+
+           01 WS-MARCA-NOMBRE PIC X(16) VALUE "NOMBRE__________".
+           01 WS-MARCA-APELLIDO PIC X(32)
+               VALUE "APELLIDO________________________".
+
+      *>   Parrafo por defecto si plantilla.txt todavia no existe: el
+      *>   mismo texto de Capitulo13, ahora con marcadores en vez de
+      *>   quedar fijo.
+           01 WS-PLANTILLA-DEFECTO PIC X(400) VALUE
+               "Hola NOMBRE__________ " &
+               "APELLIDO________________________" &
+               ", esto es un aviso personalizado para usted.".
+
+           01 WS-PLANTILLA-ORIGINAL PIC X(400) VALUE SPACES.
+           01 WS-AVISO-TRABAJO PIC X(400) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM LeePlantilla
+           OPEN INPUT archivo-empleados
+           OPEN OUTPUT archivo-avisos
+           PERFORM UNTIL WS-EOF-EMPLEADOS = "S"
+               READ archivo-empleados NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF-EMPLEADOS
+                   NOT AT END
+                       IF EMP-ID NOT = 999999
+                           PERFORM GeneraAviso
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE archivo-empleados
+           CLOSE archivo-avisos
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+      *>   Lee la primera linea de la plantilla externa; si el archivo
+      *>   no existe todavia usa el texto por defecto embebido.
+       LeePlantilla.
+           MOVE WS-PLANTILLA-DEFECTO TO WS-PLANTILLA-ORIGINAL
+           OPEN INPUT archivo-plantilla
+           IF WS-FS-PLANTILLA = "00"
+               READ archivo-plantilla
+                   NOT AT END
+                       MOVE LINEA-PLANTILLA TO WS-PLANTILLA-ORIGINAL
+               END-READ
+               CLOSE archivo-plantilla
+           END-IF.
+
+       GeneraAviso.
+           MOVE WS-PLANTILLA-ORIGINAL TO WS-AVISO-TRABAJO
+           INSPECT WS-AVISO-TRABAJO
+               REPLACING ALL WS-MARCA-NOMBRE BY EMP-NOMBRE
+           INSPECT WS-AVISO-TRABAJO
+               REPLACING ALL WS-MARCA-APELLIDO BY EMP-APELLIDO
+           WRITE LINEA-AVISO FROM WS-AVISO-TRABAJO.
+
+       END PROGRAM NOTICE.
