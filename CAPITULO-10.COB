@@ -5,8 +5,25 @@
        SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
       *> ESTO ES UN COMENTARIO
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL archivo-reporte
+               ASSIGN TO "capitulo10.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL archivo-perfil-empresa
+               ASSIGN TO "company.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PERFIL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  archivo-reporte.
+           01 LINEA-REPORTE PIC X(80).
+
+       FD  archivo-perfil-empresa.
+           COPY COMPANY.
+
        WORKING-STORAGE SECTION.
       *> HASTA 31 CARACTERES TE DEJA PARA PONER NOMBRE
       *>    con ctrl + shift + 7 para autocomentar
@@ -16,10 +33,55 @@
            01 Resultado PIC 999 VALUE 0.
            01 TextoSaludo PIC XXXX VALUE "Hola".
 
+      *>   Encabezado/pie de reporte estandar: el
+      *>   contenido lo arma la subrutina compartida RPTHDR, este
+      *>   programa solo decide cuando escribirlo. El nombre de la
+      *>   empresa sale del perfil de empresa, con el
+      *>   rotulo generico como valor por defecto si company.dat
+      *>   todavia no existe.
+           01 WS-FS-PERFIL PIC XX VALUE "00".
+           01 WS-NOMBRE-EMPRESA PIC X(30) VALUE "EMPRESA DEMO S.A.".
+           01 WS-NOMBRE-REPORTE PIC X(40) VALUE "CAPITULO10 - DEMO".
+           01 WS-NUMERO-PAGINA PIC 9(4) VALUE 0.
+           01 WS-LINEA-ENCABEZADO PIC X(80).
+           01 WS-LINEA-PIE PIC X(80).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM LeePerfilEmpresa
+            OPEN OUTPUT archivo-reporte
+            CALL "RPTHDR" USING WS-NOMBRE-EMPRESA WS-NOMBRE-REPORTE
+                WS-NUMERO-PAGINA WS-LINEA-ENCABEZADO WS-LINEA-PIE
+            WRITE LINEA-REPORTE FROM WS-LINEA-ENCABEZADO
+
             DISPLAY Numero1
+            MOVE Numero1 TO LINEA-REPORTE
+            WRITE LINEA-REPORTE
+
             DISPLAY Numero2
+            MOVE Numero2 TO LINEA-REPORTE
+            WRITE LINEA-REPORTE
+
             DISPLAY TextoSaludo
+            MOVE TextoSaludo TO LINEA-REPORTE
+            WRITE LINEA-REPORTE
+
+            WRITE LINEA-REPORTE FROM WS-LINEA-PIE
+            CLOSE archivo-reporte
+            MOVE 0 TO RETURN-CODE
             STOP RUN.
+
+      *>   Lee el perfil de empresa para el encabezado estandar (ver
+      *>   COMPANY.cpy); si company.dat todavia no existe se queda con el
+      *>   rotulo generico declarado en WORKING-STORAGE.
+       LeePerfilEmpresa.
+           OPEN INPUT archivo-perfil-empresa
+           IF WS-FS-PERFIL = "00"
+               READ archivo-perfil-empresa
+                   NOT AT END
+                       MOVE CO-NOMBRE TO WS-NOMBRE-EMPRESA
+               END-READ
+           END-IF
+           CLOSE archivo-perfil-empresa.
+
        END PROGRAM Capitulo10.
