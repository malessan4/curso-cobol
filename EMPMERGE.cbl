@@ -0,0 +1,221 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMERGE.
+      *>   Fusion de extractos de sucursales: cada
+      *>   sucursal manda su extracto diario de altas ya ordenado por
+      *>   ID de empleado; este programa los combina en un solo
+      *>   MERGE ascendente por ID y los va grabando en
+      *>   archivo-empleados. Si dos sucursales mandan el mismo ID en
+      *>   la misma corrida, el ID quedara repetido en el MERGE (por
+      *>   estar ambos ordenados por ID) y se detecta comparando cada
+      *>   registro con el anterior: la primera sucursal gana el
+      *>   registro en archivo-empleados y las demas se apartan a
+      *>   archivo-colision en vez de sobrescribir silenciosamente.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-sucursal-a
+               ASSIGN TO "SUCA"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SUCURSAL-A.
+
+               SELECT archivo-sucursal-b
+               ASSIGN TO "SUCB"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SUCURSAL-B.
+
+               SELECT archivo-fusion
+               ASSIGN TO "MERGEWK".
+
+               SELECT archivo-empleados
+               ASSIGN TO "emplados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+               SELECT archivo-colision
+               ASSIGN TO "colision.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-COLISION.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-sucursal-a.
+           COPY EMPSUC.
+
+       FD  archivo-sucursal-b.
+           01 SUCB-RECORD.
+               05 SUCB-ID               PIC 9(6).
+               05 SUCB-NOMBRE           PIC X(16).
+               05 SUCB-APELLIDO         PIC X(32).
+               05 SUCB-EDAD             PIC 9(3).
+               05 SUCB-DEPTO            PIC X(10).
+               05 SUCB-SUCURSAL         PIC X(4).
+
+      *>   SD del MERGE: mismo layout que los extractos de sucursal,
+      *>   ordenado por ID ascendente.
+       SD  archivo-fusion.
+           01 FUS-RECORD.
+               05 FUS-ID               PIC 9(6).
+               05 FUS-NOMBRE           PIC X(16).
+               05 FUS-APELLIDO         PIC X(32).
+               05 FUS-EDAD             PIC 9(3).
+               05 FUS-DEPTO            PIC X(10).
+               05 FUS-SUCURSAL         PIC X(4).
+
+       FD  archivo-empleados.
+           COPY EMPREC.
+           COPY EMPTRLR.
+
+       FD  archivo-colision.
+           COPY EMPCOLIS.
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-SUCURSAL-A PIC XX VALUE "00".
+           01 WS-FS-SUCURSAL-B PIC XX VALUE "00".
+           01 WS-FS-EMPLEADOS PIC XX VALUE "00".
+           01 WS-FS-COLISION PIC XX VALUE "00".
+           01 WS-EOF-FUSION PIC X VALUE "N".
+
+           01 WS-ID-ANTERIOR PIC 9(6) VALUE ZEROS.
+           01 WS-PRIMERA-VEZ PIC X VALUE "S".
+           01 WS-TOTAL-FUSIONADOS PIC 9(6) VALUE ZEROS.
+           01 WS-TOTAL-COLISIONES PIC 9(6) VALUE ZEROS.
+           01 WS-TOTAL-RECHAZADOS PIC 9(6) VALUE ZEROS.
+
+      *>   Trailer de archivo-empleados: se recalcula al
+      *>   final porque el MERGE agrega registros nuevos al maestro.
+           01 WS-CONTADOR-REAL PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-REAL PIC 9(10) VALUE ZEROS.
+           01 WS-EOF-TRAILER-SCAN PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN I-O archivo-empleados
+           IF WS-FS-EMPLEADOS = "35"
+               OPEN OUTPUT archivo-empleados
+               CLOSE archivo-empleados
+               OPEN I-O archivo-empleados
+           END-IF
+           OPEN OUTPUT archivo-colision
+           MERGE archivo-fusion
+               ON ASCENDING KEY FUS-ID
+               USING archivo-sucursal-a, archivo-sucursal-b
+               OUTPUT PROCEDURE IS ProcesaFusion
+           CLOSE archivo-empleados
+           CLOSE archivo-colision
+           PERFORM ActualizaTrailer
+           DISPLAY "Empleados fusionados: " WS-TOTAL-FUSIONADOS
+               " Colisiones: " WS-TOTAL-COLISIONES
+               " Rechazados: " WS-TOTAL-RECHAZADOS
+           IF WS-TOTAL-COLISIONES > 0 OR WS-TOTAL-RECHAZADOS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *>   Output procedure del MERGE: por estar ambos extractos
+      *>   ordenados por ID, dos sucursales con el mismo ID quedan
+      *>   adyacentes en la secuencia fusionada, asi que comparar cada
+      *>   registro contra el anterior basta para detectar la
+      *>   colision.
+       ProcesaFusion.
+           PERFORM UNTIL WS-EOF-FUSION = "S"
+               RETURN archivo-fusion
+                   AT END
+                       MOVE "S" TO WS-EOF-FUSION
+                   NOT AT END
+                       IF WS-PRIMERA-VEZ = "N"
+                           AND FUS-ID = WS-ID-ANTERIOR
+                           PERFORM RegistraColision
+                       ELSE
+                           PERFORM GrabaEnMaestro
+                       END-IF
+                       MOVE FUS-ID TO WS-ID-ANTERIOR
+                       MOVE "N" TO WS-PRIMERA-VEZ
+               END-RETURN
+           END-PERFORM.
+
+       GrabaEnMaestro.
+           IF FUS-ID = 999999
+               DISPLAY "Fusion rechazada, ID reservado para trailer: "
+                   FUS-ID
+               PERFORM GrabaRechazo
+               ADD 1 TO WS-TOTAL-RECHAZADOS
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUS-ID TO EMP-ID
+           MOVE FUS-NOMBRE TO EMP-NOMBRE
+           MOVE FUS-APELLIDO TO EMP-APELLIDO
+           MOVE FUS-EDAD TO EMP-EDAD
+           MOVE FUS-DEPTO TO EMP-DEPTO
+           WRITE EMP-RECORD
+               INVALID KEY
+                   DISPLAY "Fusion rechazada, ID ya existe en maestro: "
+                       FUS-ID
+                   PERFORM GrabaRechazo
+                   ADD 1 TO WS-TOTAL-RECHAZADOS
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-FUSIONADOS
+           END-WRITE.
+
+       RegistraColision.
+           MOVE FUS-ID TO COL-ID
+           MOVE FUS-NOMBRE TO COL-NOMBRE
+           MOVE FUS-APELLIDO TO COL-APELLIDO
+           MOVE FUS-EDAD TO COL-EDAD
+           MOVE FUS-DEPTO TO COL-DEPTO
+           MOVE FUS-SUCURSAL TO COL-SUCURSAL
+           WRITE EMP-COLISION-RECORD
+           ADD 1 TO WS-TOTAL-COLISIONES.
+
+      *>   Un ID que ya estaba en el maestro antes de correr el MERGE
+      *>   (por ejemplo, una corrida anterior) tambien se aparta a
+      *>   archivo-colision en vez de quedar solo en el DISPLAY, igual
+      *>   que una colision entre sucursales: asi queda un rastro
+      *>   reprocesable y no solo una linea de SYSOUT.
+       GrabaRechazo.
+           MOVE FUS-ID TO COL-ID
+           MOVE FUS-NOMBRE TO COL-NOMBRE
+           MOVE FUS-APELLIDO TO COL-APELLIDO
+           MOVE FUS-EDAD TO COL-EDAD
+           MOVE FUS-DEPTO TO COL-DEPTO
+           MOVE FUS-SUCURSAL TO COL-SUCURSAL
+           WRITE EMP-COLISION-RECORD.
+
+      *>   Mismo esquema que Capitulo17/EMPMAINT: recorre
+      *>   el maestro completo salvo el propio trailer y deja el
+      *>   conteo y la suma de control en TRL-ID 999999.
+       ActualizaTrailer.
+           OPEN I-O archivo-empleados
+           MOVE ZEROS TO WS-CONTADOR-REAL WS-HASH-REAL
+           MOVE ZEROS TO EMP-ID
+           MOVE "N" TO WS-EOF-TRAILER-SCAN
+           START archivo-empleados KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE "S" TO WS-EOF-TRAILER-SCAN
+           END-START
+           PERFORM UNTIL WS-EOF-TRAILER-SCAN = "S"
+               READ archivo-empleados NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF-TRAILER-SCAN
+                   NOT AT END
+                       IF EMP-ID NOT = 999999
+                           ADD 1 TO WS-CONTADOR-REAL
+                           ADD EMP-ID TO WS-HASH-REAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 999999 TO TRL-ID
+           MOVE WS-CONTADOR-REAL TO TRL-CONTADOR
+           MOVE WS-HASH-REAL TO TRL-HASH
+           REWRITE EMP-TRAILER-RECORD
+               INVALID KEY
+                   WRITE EMP-TRAILER-RECORD
+           END-REWRITE
+           CLOSE archivo-empleados.
+
+       END PROGRAM EMPMERGE.
