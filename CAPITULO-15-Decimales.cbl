@@ -1,33 +1,121 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Capitulo15.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-      *>   con ctrl + / se comenta la linea seleccionada
-      *>   COMPUTE sirve para evaluar expresiones aritmeticas
-      *>   Se puede hacer 4 operaciones aritmeticas
-
-           01 Num1 PIC 99V999 VALUE 38,467.
-           01 Num2 PIC S99V999 VALUE -68,356.
-
-
-           01 ResultadoSuma1 PIC S99V999 VALUE 0.
-
-
-       PROCEDURE DIVISION.
-           CalculayMuestra.
-            DISPLAY "El resultado de la suma de " Num1 " y " Num2
-            " es: ".
-            COMPUTE ResultadoSuma1 = Num1 + Num2.
-            DISPLAY ResultadoSuma1.
-
-
-            STOP RUN.
-       END PROGRAM Capitulo15.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Capitulo15.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL archivo-transacciones
+               ASSIGN TO "sumatrans.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-transacciones.
+           COPY SUMATRANS.
+
+       WORKING-STORAGE SECTION.
+      *>   con ctrl + / se comenta la linea seleccionada
+      *>   COMPUTE sirve para evaluar expresiones aritmeticas
+      *>   Se puede hacer 4 operaciones aritmeticas
+
+           01 WS-FS-TRANS PIC XX VALUE "00".
+           01 WS-EOF-TRANS PIC X VALUE "N".
+
+           01 Num1 PIC 99V999 VALUE 38,467.
+           01 Num2 PIC S99V999 VALUE -68,356.
+
+
+           01 ResultadoSuma1 PIC S99V999 VALUE 0.
+
+      *>   Toggle de locale en tiempo de ejecucion (ver Capitulo13):
+      *>   RPT-LOCALE=US cambia la coma decimal por punto en la salida.
+           01 WS-LOCALE PIC X(2) VALUE "ES".
+           01 WS-SUMA-EDIT PIC -99,999.
+
+      *>   Modo de redondeo seleccionable por tipo de reporte: TAX
+      *>   (fiscal) redondea NEAREST-EVEN, cualquier otro valor trunca
+      *>   como hacia antes. Asi las cifras fiscales redondean y las
+      *>   estimaciones internas pueden seguir truncando.
+           01 WS-MODO-REDONDEO PIC X(6) VALUE "TRUNC".
+
+      *>   Campos de enlace para CALL "ARITCALC": la
+      *>   suma ya no se calcula con un COMPUTE suelto aqui, sino en la
+      *>   subrutina callable compartida con Capitulo14/16.
+           01 WS-OPERANDO-1 PIC S9(9)V9(6) VALUE 0.
+           01 WS-OPERANDO-2 PIC S9(9)V9(6) VALUE 0.
+           01 WS-R-SUMA PIC S9(9)V9(6) VALUE 0.
+           01 WS-R-RESTA PIC S9(9)V9(6) VALUE 0.
+           01 WS-R-MULTI PIC S9(9)V9(6) VALUE 0.
+           01 WS-R-DIVISION PIC S9(9)V9(6) VALUE 0.
+           01 WS-DIVISION-POR-CERO PIC X VALUE "N".
+
+      *>   Indicador DR/CR: la suma se marca explicitamente
+      *>   como debito o credito cuando el resultado es negativo, en
+      *>   vez de depender de que el lector note el signo menos.
+           01 WS-IND-DRCR PIC XX VALUE "CR".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ObtieneLocale
+           ACCEPT WS-MODO-REDONDEO FROM ENVIRONMENT "RPT-REDONDEO"
+           OPEN INPUT archivo-transacciones
+           IF WS-FS-TRANS = "05" OR WS-FS-TRANS = "35"
+      *>      Sin archivo de transacciones: se conserva el
+      *>      comportamiento original de una sola suma con los
+      *>      literales de demostracion.
+               PERFORM CalculayMuestra
+           ELSE
+               PERFORM UNTIL WS-EOF-TRANS = "S"
+                   READ archivo-transacciones
+                       AT END
+                           MOVE "S" TO WS-EOF-TRANS
+                       NOT AT END
+                           MOVE ST-NUM1 TO Num1
+                           MOVE ST-NUM2 TO Num2
+                           PERFORM CalculayMuestra
+                   END-READ
+               END-PERFORM
+               CLOSE archivo-transacciones
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+           CalculayMuestra.
+            DISPLAY "El resultado de la suma de " Num1 " y " Num2
+            " es: ".
+            MOVE Num1 TO WS-OPERANDO-1
+            MOVE Num2 TO WS-OPERANDO-2
+            CALL "ARITCALC" USING WS-OPERANDO-1 WS-OPERANDO-2
+                WS-MODO-REDONDEO WS-R-SUMA WS-R-RESTA WS-R-MULTI
+                WS-R-DIVISION WS-DIVISION-POR-CERO
+            COMPUTE ResultadoSuma1 ROUNDED = WS-R-SUMA
+            DISPLAY ResultadoSuma1.
+            IF ResultadoSuma1 < 0
+                MOVE "DR" TO WS-IND-DRCR
+            ELSE
+                MOVE "CR" TO WS-IND-DRCR
+            END-IF
+            DISPLAY WS-IND-DRCR.
+
+            MOVE ResultadoSuma1 TO WS-SUMA-EDIT
+            PERFORM AplicaLocale
+            DISPLAY WS-SUMA-EDIT.
+
+       ObtieneLocale.
+           ACCEPT WS-LOCALE FROM ENVIRONMENT "RPT-LOCALE"
+           IF WS-LOCALE = SPACES
+               MOVE "ES" TO WS-LOCALE
+           END-IF.
+
+       AplicaLocale.
+           IF WS-LOCALE = "US"
+               INSPECT WS-SUMA-EDIT REPLACING ALL "," BY "."
+           END-IF.
+
+       END PROGRAM Capitulo15.
