@@ -0,0 +1,53 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+      *>   Menu operativo: punto de entrada unico para que el
+      *>   personal de operaciones elija la funcion por numero en vez
+      *>   de tener que memorizar el PROGRAM-ID exacto de cada
+      *>   programa (Capitulo17, Capitulo16, EMPROSTER, etc).
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-OPCION PIC 9 VALUE 0.
+           01 WS-SALIR PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MenuPrincipal.
+           PERFORM UNTIL WS-SALIR = "S"
+               PERFORM MuestraMenu
+               PERFORM EjecutaOpcion
+           END-PERFORM
+           STOP RUN.
+
+       MuestraMenu.
+           DISPLAY " ".
+           DISPLAY "===== MENU DE OPERACIONES =====".
+           DISPLAY "1. Alta de empleados (Capitulo17)".
+           DISPLAY "2. Reporte de totales (Capitulo16)".
+           DISPLAY "3. Reporte de nomina - roster (EMPROSTER)".
+           DISPLAY "4. Consulta de empleado (EMPINQ)".
+           DISPLAY "5. Mantenimiento de empleados (EMPMAINT)".
+           DISPLAY "0. Salir".
+           DISPLAY "Seleccione una opcion: " WITH NO ADVANCING.
+           ACCEPT WS-OPCION.
+
+       EjecutaOpcion.
+           EVALUATE WS-OPCION
+               WHEN 1
+                   CALL "Capitulo17"
+               WHEN 2
+                   CALL "Capitulo16"
+               WHEN 3
+                   CALL "EMPROSTER"
+               WHEN 4
+                   CALL "EMPINQ"
+               WHEN 5
+                   CALL "EMPMAINT"
+               WHEN 0
+                   MOVE "S" TO WS-SALIR
+               WHEN OTHER
+                   DISPLAY "Opcion invalida, intente de nuevo."
+           END-EVALUATE.
+
+       END PROGRAM MENU.
