@@ -0,0 +1,41 @@
+//NIGHTLY  JOB (ACCTG),'CORRIDA NOCTURNA RRHH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Corrida nocturna: carga de altas, totales por departamento   *
+//* y listado diario de personal, en ese orden. Cada paso queda  *
+//* condicionado al RETURN-CODE del paso anterior               *
+//* para que una carga fallida no deje pasar un reporte con      *
+//* datos parciales o un total fuera de balance.                 *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=Capitulo17
+//*        Capitulo17-EntradaDatos en modo lote: carga las altas
+//*        del dia contra archivo-empleados.
+//ALTAS    DD DSN=PROD.RRHH.ALTAS.DIARIAS,DISP=SHR
+//EMPLEAD  DD DSN=PROD.RRHH.EMPLEADOS,DISP=SHR
+//RECHAZO  DD DSN=PROD.RRHH.RECHAZOS,DISP=(MOD,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP015  EXEC PGM=EMPBACKUP,COND=(4,GE,STEP010)
+//*        Respaldo diario de archivo-empleados a la siguiente
+//*        generacion del GDG (ver GDGDEFN.jcl). Se omite
+//*        si la carga de altas no quedo en balance.
+//EMPLEAD  DD DSN=PROD.RRHH.EMPLEADOS,DISP=SHR
+//EMPBKUP  DD DSN=PROD.RRHH.EMPLEADOS.BACKUP(+1),
+//             DISP=(NEW,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=DEPTOTOT,COND=((4,GE,STEP010),(4,GE,STEP015))
+//*        Totales por departamento con control-break. Se omite
+//*        si la carga de altas termino con RETURN-CODE >= 4.
+//TRANSDAT DD DSN=PROD.RRHH.DEPTOTRANS,DISP=SHR
+//TRANSCTL DD DSN=PROD.RRHH.DEPTOTRANS.CTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=EMPROSTER,COND=((4,GE,STEP010),(4,GE,STEP020))
+//*        Listado diario de personal. Solo corre si tanto la
+//*        carga como los totales quedaron en balance.
+//EMPLEAD  DD DSN=PROD.RRHH.EMPLEADOS,DISP=SHR
+//COMPANY  DD DSN=PROD.RRHH.PERFILEMPRESA,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
