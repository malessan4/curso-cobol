@@ -7,9 +7,59 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL archivo-excepciones
+               ASSIGN TO "excepciones.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPCIONES.
+
+               SELECT OPTIONAL archivo-reporte
+               ASSIGN TO "capitulo16.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT OPTIONAL archivo-ytd
+               ASSIGN TO "cap16.ytd"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-YTD.
+
+               SELECT OPTIONAL archivo-perfil-empresa
+               ASSIGN TO "company.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PERFIL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  archivo-excepciones.
+           COPY EXCREC.
+
+       FD  archivo-reporte.
+           01 LINEA-REPORTE PIC X(80).
+
+      *>   Acumulado anual: se lee al iniciar y se vuelve a
+      *>   grabar al final con la actividad de esta corrida sumada.
+       FD  archivo-ytd.
+           COPY YTDTOT.
+
+       FD  archivo-perfil-empresa.
+           COPY COMPANY.
+
        WORKING-STORAGE SECTION.
+           01 WS-FS-EXCEPCIONES PIC XX VALUE "00".
+           01 WS-FS-YTD PIC XX VALUE "00".
+           01 WS-FS-PERFIL PIC XX VALUE "00".
+
+      *>   Acumulados anno-a-la-fecha: saldo previo leido de
+      *>   archivo-ytd mas la actividad de esta corrida.
+           01 WS-YTD-SUMA1-PREVIO PIC S9(9)V999 VALUE 0.
+           01 WS-YTD-SUMA2-PREVIO PIC S9(9)V999 VALUE 0.
+           01 WS-YTD-SUMA1-NUEVO PIC S9(9)V999 VALUE 0.
+           01 WS-YTD-SUMA2-NUEVO PIC S9(9)V999 VALUE 0.
+
+      *>   RETURN-CODE estandar: 0 corrida limpia, 4 si se
+      *>   registro alguna excepcion (division por cero) en el log
+      *>   comun sin llegar a tronar el job.
+           01 WS-HUBO-EXCEPCION PIC X VALUE "N".
            01 Num1 PIC 99V999 VALUE 38,467.
            01 Num2 PIC S99V999 VALUE -68,356.
            01 Num3 PIC 99V999 VALUE 25.
@@ -21,15 +71,84 @@
            01 ResultadoMulti1 PIC S9999V9(7) VALUE 0.
            01 ResultadoDivision1 PIC S9(1)V9(7) VALUE 0.
 
+      *>   Toggle de locale en tiempo de ejecucion (ver Capitulo13):
+      *>   RPT-LOCALE=US cambia la coma decimal por punto en la salida.
+           01 WS-LOCALE PIC X(2) VALUE "ES".
+           01 WS-SUMA1-EDIT PIC -99,999.
+           01 WS-RESTA1-EDIT PIC Z9,999.
+
+      *>   Presentacion en formato moneda para los resultados que van
+      *>   al reporte impreso: signo $ delante, separador
+      *>   de miles, y dos decimales fijos. Con DECIMAL-POINT IS
+      *>   COMMA, "." es el separador de miles y "," el punto decimal
+      *>   dentro del picture.
+           01 WS-MULTI-EDIT PIC $ZZZ.ZZZ.ZZ9,99.
+           01 WS-DIVISION-EDIT PIC $Z9,99.
+
+      *>   Modo de redondeo seleccionable por tipo de reporte (ver
+      *>   Capitulo15): TAX redondea NEAREST-EVEN, cualquier otro valor
+      *>   trunca como antes.
+           01 WS-MODO-REDONDEO PIC X(6) VALUE "TRUNC".
+
+      *>   Campos de enlace para CALL "ARITCALC": la suma/
+      *>   resta/multiplicacion/division ya no se calculan aqui con
+      *>   ADD/SUBTRACT/MULTIPLY/DIVIDE sueltos, sino en la subrutina
+      *>   callable compartida con Capitulo14/15.
+           01 WS-OPERANDO-1 PIC S9(9)V9(6) VALUE 0.
+           01 WS-OPERANDO-2 PIC S9(9)V9(6) VALUE 0.
+           01 WS-R-SUMA PIC S9(9)V9(6) VALUE 0.
+           01 WS-R-RESTA PIC S9(9)V9(6) VALUE 0.
+           01 WS-R-MULTI PIC S9(9)V9(6) VALUE 0.
+           01 WS-R-DIVISION PIC S9(9)V9(6) VALUE 0.
+           01 WS-DIVISION-POR-CERO PIC X VALUE "N".
+
+      *>   Indicador DR/CR: los resultados financieros de este
+      *>   programa se marcan explicitamente como debito o credito en
+      *>   vez de depender de que el lector note el signo menos.
+           01 WS-IND-DRCR PIC XX VALUE "CR".
+
+      *>   Encabezado/pie de reporte estandar: el
+      *>   contenido lo arma la subrutina compartida RPTHDR. El nombre
+      *>   de la empresa sale del perfil de empresa.
+           01 WS-NOMBRE-EMPRESA PIC X(30) VALUE "EMPRESA DEMO S.A.".
+           01 WS-NOMBRE-REPORTE PIC X(40) VALUE "CAPITULO16 - VERBOS".
+           01 WS-NUMERO-PAGINA PIC 9(4) VALUE 0.
+           01 WS-LINEA-ENCABEZADO PIC X(80).
+           01 WS-LINEA-PIE PIC X(80).
 
        PROCEDURE DIVISION.
        CalculayMuestra.
+           MOVE "N" TO WS-HUBO-EXCEPCION
+           PERFORM ObtieneLocale
+           ACCEPT WS-MODO-REDONDEO FROM ENVIRONMENT "RPT-REDONDEO"
+           PERFORM LeeAcumuladoYtd
+           PERFORM LeePerfilEmpresa
+           OPEN OUTPUT archivo-reporte
+           CALL "RPTHDR" USING WS-NOMBRE-EMPRESA WS-NOMBRE-REPORTE
+               WS-NUMERO-PAGINA WS-LINEA-ENCABEZADO WS-LINEA-PIE
+           WRITE LINEA-REPORTE FROM WS-LINEA-ENCABEZADO
+           MOVE Num1 TO WS-OPERANDO-1
+           MOVE Num2 TO WS-OPERANDO-2
+           CALL "ARITCALC" USING WS-OPERANDO-1 WS-OPERANDO-2
+               WS-MODO-REDONDEO WS-R-SUMA WS-R-RESTA WS-R-MULTI
+               WS-R-DIVISION WS-DIVISION-POR-CERO
 
       *>      sumando variables con ADD x TO x
            DISPLAY "El resultado de la suma de " Num1 " y " Num2
            " es: ".
-           ADD Num1 TO Num2 GIVING ResultadoSuma1.
+           COMPUTE ResultadoSuma1 ROUNDED = WS-R-SUMA.
            DISPLAY ResultadoSuma1.
+           IF ResultadoSuma1 < 0
+               MOVE "DR" TO WS-IND-DRCR
+           ELSE
+               MOVE "CR" TO WS-IND-DRCR
+           END-IF
+           DISPLAY WS-IND-DRCR
+           MOVE ResultadoSuma1 TO WS-SUMA1-EDIT
+           PERFORM AplicaLocale
+           DISPLAY WS-SUMA1-EDIT.
+           MOVE WS-SUMA1-EDIT TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
 
            DISPLAY "  "
 
@@ -45,28 +164,175 @@
       *>       Restando con SUBTRACT x FROM x
            DISPLAY "El resultado de la resta de " Num1 " y " Num2 " es "
            .
-           SUBTRACT Num1 FROM Num2 GIVING ResultadoResta1.
+      *>   ARITCALC siempre calcula Operando1 - Operando2 (Num1 -
+      *>   Num2), pero la convencion original de este programa era
+      *>   SUBTRACT Num1 FROM Num2 GIVING ResultadoResta1 (Num2 -
+      *>   Num1), asi que hay que invertir el signo antes de seguir.
+           COMPUTE WS-R-RESTA = WS-R-RESTA * -1
+      *>   ResultadoResta1 es PIC 99V999 (sin signo), asi que el
+      *>   indicador DR/CR se decide sobre WS-R-RESTA (con signo),
+      *>   antes de que el MOVE deje caer el signo.
+           IF WS-R-RESTA < 0
+               MOVE "DR" TO WS-IND-DRCR
+           ELSE
+               MOVE "CR" TO WS-IND-DRCR
+           END-IF
+           COMPUTE ResultadoResta1 ROUNDED = WS-R-RESTA.
            DISPLAY ResultadoResta1.
+           DISPLAY WS-IND-DRCR.
+           MOVE ResultadoResta1 TO WS-RESTA1-EDIT
+           PERFORM AplicaLocaleResta
+           MOVE WS-RESTA1-EDIT TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
 
            DISPLAY "  "
 
       *>      multiplicando con MULTIPLY x BY x
            DISPLAY "El resultado de la multiplicacion de " Num1 " y "
            Num2 " es ".
-           MULTIPLY Num1 BY Num2 GIVING ResultadoMulti1.
+           MOVE WS-R-MULTI TO ResultadoMulti1.
            DISPLAY ResultadoMulti1.
+           IF ResultadoMulti1 < 0
+               MOVE "DR" TO WS-IND-DRCR
+           ELSE
+               MOVE "CR" TO WS-IND-DRCR
+           END-IF
+           DISPLAY WS-IND-DRCR.
+           MOVE ResultadoMulti1 TO WS-MULTI-EDIT
+           PERFORM AplicaLocaleMulti
+           DISPLAY WS-MULTI-EDIT
+           MOVE WS-MULTI-EDIT TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
 
            DISPLAY "  "
 
        *>      multiplicando con DIVIDE x BY x
            DISPLAY "El resultado de la division de " Num1 " y "
            Num2 " es ".
-           DIVIDE Num1 BY Num2 GIVING ResultadoDivision1.
+           IF WS-DIVISION-POR-CERO = "S"
+               MOVE 0 TO ResultadoDivision1
+               PERFORM RegistraDivisionPorCero
+           ELSE
+               MOVE WS-R-DIVISION TO ResultadoDivision1
+           END-IF
            DISPLAY ResultadoDivision1.
+           IF ResultadoDivision1 < 0
+               MOVE "DR" TO WS-IND-DRCR
+           ELSE
+               MOVE "CR" TO WS-IND-DRCR
+           END-IF
+           DISPLAY WS-IND-DRCR.
+           MOVE ResultadoDivision1 TO WS-DIVISION-EDIT
+           PERFORM AplicaLocaleDivision
+           DISPLAY WS-DIVISION-EDIT
+           MOVE WS-DIVISION-EDIT TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+
+      *>      acumulado anno-a-la-fecha
+           ADD ResultadoSuma1 TO WS-YTD-SUMA1-PREVIO
+               GIVING WS-YTD-SUMA1-NUEVO
+           ADD ResultadoSuma2 TO WS-YTD-SUMA2-PREVIO
+               GIVING WS-YTD-SUMA2-NUEVO
+           DISPLAY "Acumulado YTD suma 1: " WS-YTD-SUMA1-NUEVO
+           DISPLAY "Acumulado YTD suma 2: " WS-YTD-SUMA2-NUEVO
+           MOVE SPACES TO LINEA-REPORTE
+           STRING "YTD SUMA1=" WS-YTD-SUMA1-NUEVO
+               " YTD SUMA2=" WS-YTD-SUMA2-NUEVO
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           PERFORM GrabaAcumuladoYtd
+
+           WRITE LINEA-REPORTE FROM WS-LINEA-PIE
+           CLOSE archivo-reporte
+
+           IF WS-HUBO-EXCEPCION = "S"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+      *>   GOBACK en vez de STOP RUN (ver MENU.cbl): equivale a
+      *>   STOP RUN corriendo solo, y le devuelve el control al menu
+      *>   cuando lo invoca via CALL.
+       GOBACK.
+
+      *>   Lee el acumulado de la corrida anterior; si el archivo no
+      *>   existe todavia (primera corrida) arranca desde cero.
+       LeeAcumuladoYtd.
+           OPEN INPUT archivo-ytd
+           IF WS-FS-YTD = "00"
+               READ archivo-ytd
+                   NOT AT END
+                       MOVE YTD-SUMA1-ACUM TO WS-YTD-SUMA1-PREVIO
+                       MOVE YTD-SUMA2-ACUM TO WS-YTD-SUMA2-PREVIO
+               END-READ
+           END-IF
+           CLOSE archivo-ytd.
+
+       GrabaAcumuladoYtd.
+           MOVE WS-YTD-SUMA1-NUEVO TO YTD-SUMA1-ACUM
+           MOVE WS-YTD-SUMA2-NUEVO TO YTD-SUMA2-ACUM
+           OPEN OUTPUT archivo-ytd
+           WRITE YTD-RECORD
+           CLOSE archivo-ytd.
+
+      *>   Lee el perfil de empresa para el encabezado estandar (ver
+      *>   COMPANY.cpy); si company.dat todavia no existe se queda con el
+      *>   rotulo generico declarado en WORKING-STORAGE.
+       LeePerfilEmpresa.
+           OPEN INPUT archivo-perfil-empresa
+           IF WS-FS-PERFIL = "00"
+               READ archivo-perfil-empresa
+                   NOT AT END
+                       MOVE CO-NOMBRE TO WS-NOMBRE-EMPRESA
+               END-READ
+           END-IF
+           CLOSE archivo-perfil-empresa.
+
+      *>   Division por cero y desbordes de esta division quedan en el
+      *>   log comun de excepciones en vez de tronar el job.
+       RegistraDivisionPorCero.
+           MOVE "S" TO WS-HUBO-EXCEPCION
+           MOVE "CAP16" TO EXC-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXC-FECHA-HORA
+           MOVE "DIV-CERO" TO EXC-TIPO
+           STRING "Num1=" Num1 " Num2=" Num2
+               DELIMITED BY SIZE INTO EXC-DETALLE
+           OPEN EXTEND archivo-excepciones
+           IF WS-FS-EXCEPCIONES = "05" OR WS-FS-EXCEPCIONES = "35"
+               OPEN OUTPUT archivo-excepciones
+           END-IF
+           WRITE EXC-RECORD
+           CLOSE archivo-excepciones.
+
+       ObtieneLocale.
+           ACCEPT WS-LOCALE FROM ENVIRONMENT "RPT-LOCALE"
+           IF WS-LOCALE = SPACES
+               MOVE "ES" TO WS-LOCALE
+           END-IF.
 
+       AplicaLocale.
+           IF WS-LOCALE = "US"
+               INSPECT WS-SUMA1-EDIT REPLACING ALL "," BY "."
+           END-IF.
 
+       AplicaLocaleResta.
+           IF WS-LOCALE = "US"
+               INSPECT WS-RESTA1-EDIT REPLACING ALL "," BY "."
+           END-IF.
 
+      *>   WS-MULTI-EDIT lleva separador de miles y punto decimal a la
+      *>   vez, asi que el cambio de locale no es un simple reemplazo:
+      *>   hay que intercambiar los dos caracteres entre si.
+       AplicaLocaleMulti.
+           IF WS-LOCALE = "US"
+               INSPECT WS-MULTI-EDIT REPLACING ALL "." BY ";"
+               INSPECT WS-MULTI-EDIT REPLACING ALL "," BY "."
+               INSPECT WS-MULTI-EDIT REPLACING ALL ";" BY ","
+           END-IF.
 
+       AplicaLocaleDivision.
+           IF WS-LOCALE = "US"
+               INSPECT WS-DIVISION-EDIT REPLACING ALL "," BY "."
+           END-IF.
 
-       STOP RUN.
        END PROGRAM Capitulo16.
