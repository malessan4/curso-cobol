@@ -0,0 +1,104 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPCSV.
+      *>   Extracto CSV de archivo-empleados para el sistema de
+      *>   administracion de beneficios, que no puede leer el archivo
+      *>   indexado nativo. Recorre archivo-empleados de punta a punta
+      *>   y escribe un registro delimitado por comas por empleado.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-empleados
+               ASSIGN TO "emplados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+               SELECT archivo-csv
+               ASSIGN TO "empleados.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-empleados.
+           COPY EMPREC.
+           COPY EMPTRLR.
+
+       FD  archivo-csv.
+           01 LINEA-CSV PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-EMPLEADOS PIC XX VALUE "00".
+           01 WS-EOF-EMPLEADOS PIC X VALUE "N".
+           01 WS-TOTAL-EMPLEADOS PIC 9(6) VALUE ZEROS.
+
+           01 WS-ID-EDIT PIC 9(6).
+           01 WS-EDAD-EDIT PIC 999.
+
+      *>   Verificacion del trailer de archivo-empleados,
+      *>   igual que EMPRECON/EMPEDAD/EMPROSTER/EMPBACKUP.
+           01 WS-CONTADOR-REAL PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-REAL PIC 9(10) VALUE ZEROS.
+           01 WS-CONTADOR-TRAILER PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-TRAILER PIC 9(10) VALUE ZEROS.
+           01 WS-TRAILER-ENCONTRADO PIC X VALUE "N".
+           01 WS-RESULTADO-TRAILER PIC X(5) VALUE SPACES.
+
+           01 LIN-CSV-ENCABEZADO PIC X(60) VALUE
+               "ID,NOMBRE,APELLIDO,EDAD,DEPTO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT archivo-empleados
+           OPEN OUTPUT archivo-csv
+           WRITE LINEA-CSV FROM LIN-CSV-ENCABEZADO
+           PERFORM UNTIL WS-EOF-EMPLEADOS = "S"
+               READ archivo-empleados NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF-EMPLEADOS
+                   NOT AT END
+                       IF EMP-ID = 999999
+                           MOVE "S" TO WS-TRAILER-ENCONTRADO
+                           MOVE TRL-CONTADOR TO WS-CONTADOR-TRAILER
+                           MOVE TRL-HASH TO WS-HASH-TRAILER
+                       ELSE
+                           ADD 1 TO WS-CONTADOR-REAL
+                           ADD EMP-ID TO WS-HASH-REAL
+                           PERFORM EscribeRenglonCsv
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE archivo-empleados
+           CLOSE archivo-csv
+           DISPLAY "Empleados exportados: " WS-TOTAL-EMPLEADOS
+           CALL "EMPTRCHK" USING WS-CONTADOR-REAL WS-HASH-REAL
+               WS-CONTADOR-TRAILER WS-HASH-TRAILER
+               WS-TRAILER-ENCONTRADO WS-RESULTADO-TRAILER
+           IF WS-RESULTADO-TRAILER NOT = "OK"
+               DISPLAY "ADVERTENCIA: trailer de archivo-empleados "
+                   WS-RESULTADO-TRAILER
+                   " - posible truncamiento o corrupcion"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *>   FUNCTION TRIM quita los espacios de relleno de los campos
+      *>   alfanumericos de ancho fijo para que el CSV no arrastre
+      *>   espacios que confundan al sistema que lo consume.
+       EscribeRenglonCsv.
+           MOVE EMP-ID TO WS-ID-EDIT
+           MOVE EMP-EDAD TO WS-EDAD-EDIT
+           STRING WS-ID-EDIT ","
+               FUNCTION TRIM(EMP-NOMBRE) ","
+               FUNCTION TRIM(EMP-APELLIDO) ","
+               WS-EDAD-EDIT ","
+               FUNCTION TRIM(EMP-DEPTO)
+               DELIMITED BY SIZE INTO LINEA-CSV
+           WRITE LINEA-CSV
+           ADD 1 TO WS-TOTAL-EMPLEADOS.
+
+       END PROGRAM EMPCSV.
