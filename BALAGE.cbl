@@ -0,0 +1,166 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALAGE.
+      *>   Reporte de antiguedad (aging) de saldos de cuenta tipo
+      *>   Numerolargo (ver Capitulo13): lee un archivo de saldos con
+      *>   dias de vencido, valida cada saldo contra el rango
+      *>   configurado en balctl.dat, y acumula cuenta e importe por
+      *>   rango de antiguedad.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-saldos
+               ASSIGN TO "baltrans.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SALDOS.
+
+               SELECT OPTIONAL archivo-control-saldo
+               ASSIGN TO "balctl.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROL-SALDO.
+
+               SELECT OPTIONAL archivo-excepciones
+               ASSIGN TO "excepciones.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPCIONES.
+
+               SELECT archivo-reporte
+               ASSIGN TO "balage.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-saldos.
+           COPY BALTRANS.
+
+       FD  archivo-control-saldo.
+           COPY BALCTL.
+
+       FD  archivo-excepciones.
+           COPY EXCREC.
+
+       FD  archivo-reporte.
+           01 LINEA-REPORTE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-SALDOS PIC XX VALUE "00".
+           01 WS-FS-CONTROL-SALDO PIC XX VALUE "00".
+           01 WS-FS-EXCEPCIONES PIC XX VALUE "00".
+           01 WS-EOF-SALDOS PIC X VALUE "N".
+
+      *>   RETURN-CODE estandar: 0 corrida limpia, 4 si algun
+      *>   saldo quedo fuera del rango configurado (se registro en el
+      *>   log de excepciones y no se incluyo en ninguna banda).
+           01 WS-HUBO-FUERA-RANGO PIC X VALUE "N".
+
+           01 WS-SALDO-MINIMO PIC 9(10)V9(6) VALUE ZEROS.
+           01 WS-SALDO-MAXIMO PIC 9(10)V9(6) VALUE 9999999999.999999.
+
+      *>   Rangos de antiguedad: 0-30, 31-60, 61-90, 91 en adelante.
+           01 WS-BANDA-CANTIDAD OCCURS 4 TIMES PIC 9(6) VALUE ZEROS.
+           01 WS-BANDA-IMPORTE OCCURS 4 TIMES
+               PIC 9(11)V9(6) VALUE ZEROS.
+           01 WS-BANDA-IDX PIC 9 VALUE ZEROS.
+
+           01 LIN-ENCABEZADO PIC X(60) VALUE
+               "BANDA DE ANTIGUEDAD       CANTIDAD        IMPORTE".
+
+           01 LIN-DETALLE.
+               05 LD-BANDA PIC X(20).
+               05 LD-CANTIDAD PIC ZZZ,ZZ9.
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 LD-IMPORTE PIC $$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM LeeControlSaldo
+           OPEN INPUT archivo-saldos
+           OPEN OUTPUT archivo-reporte
+           WRITE LINEA-REPORTE FROM LIN-ENCABEZADO
+           PERFORM UNTIL WS-EOF-SALDOS = "S"
+               READ archivo-saldos
+                   AT END
+                       MOVE "S" TO WS-EOF-SALDOS
+                   NOT AT END
+                       PERFORM ClasificaSaldo
+               END-READ
+           END-PERFORM
+           CLOSE archivo-saldos
+           PERFORM ImprimeBandas
+           CLOSE archivo-reporte
+           IF WS-HUBO-FUERA-RANGO = "S"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       LeeControlSaldo.
+           OPEN INPUT archivo-control-saldo
+           IF WS-FS-CONTROL-SALDO = "00"
+               READ archivo-control-saldo
+                   NOT AT END
+                       MOVE BC-SALDO-MINIMO TO WS-SALDO-MINIMO
+                       MOVE BC-SALDO-MAXIMO TO WS-SALDO-MAXIMO
+               END-READ
+           END-IF
+           CLOSE archivo-control-saldo.
+
+      *>   Valida el saldo contra el rango configurado y, si esta
+      *>   dentro, lo suma a la banda de antiguedad que corresponda
+      *>   segun BT-DIAS-VENCIDO.
+       ClasificaSaldo.
+           IF BT-SALDO < WS-SALDO-MINIMO OR BT-SALDO > WS-SALDO-MAXIMO
+               PERFORM RegistraSaldoFueraDeRango
+           ELSE
+               EVALUATE TRUE
+                   WHEN BT-DIAS-VENCIDO <= 30
+                       MOVE 1 TO WS-BANDA-IDX
+                   WHEN BT-DIAS-VENCIDO <= 60
+                       MOVE 2 TO WS-BANDA-IDX
+                   WHEN BT-DIAS-VENCIDO <= 90
+                       MOVE 3 TO WS-BANDA-IDX
+                   WHEN OTHER
+                       MOVE 4 TO WS-BANDA-IDX
+               END-EVALUATE
+               ADD 1 TO WS-BANDA-CANTIDAD (WS-BANDA-IDX)
+               ADD BT-SALDO TO WS-BANDA-IMPORTE (WS-BANDA-IDX)
+           END-IF.
+
+       RegistraSaldoFueraDeRango.
+           MOVE "S" TO WS-HUBO-FUERA-RANGO
+           MOVE "BALAGE" TO EXC-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXC-FECHA-HORA
+           MOVE "RANGO-SAL" TO EXC-TIPO
+           STRING "Cuenta=" BT-CUENTA " Saldo=" BT-SALDO
+               DELIMITED BY SIZE INTO EXC-DETALLE
+           OPEN EXTEND archivo-excepciones
+           IF WS-FS-EXCEPCIONES = "05" OR WS-FS-EXCEPCIONES = "35"
+               OPEN OUTPUT archivo-excepciones
+           END-IF
+           WRITE EXC-RECORD
+           CLOSE archivo-excepciones.
+
+       ImprimeBandas.
+           MOVE "0-30 DIAS" TO LD-BANDA
+           MOVE WS-BANDA-CANTIDAD (1) TO LD-CANTIDAD
+           MOVE WS-BANDA-IMPORTE (1) TO LD-IMPORTE
+           WRITE LINEA-REPORTE FROM LIN-DETALLE
+
+           MOVE "31-60 DIAS" TO LD-BANDA
+           MOVE WS-BANDA-CANTIDAD (2) TO LD-CANTIDAD
+           MOVE WS-BANDA-IMPORTE (2) TO LD-IMPORTE
+           WRITE LINEA-REPORTE FROM LIN-DETALLE
+
+           MOVE "61-90 DIAS" TO LD-BANDA
+           MOVE WS-BANDA-CANTIDAD (3) TO LD-CANTIDAD
+           MOVE WS-BANDA-IMPORTE (3) TO LD-IMPORTE
+           WRITE LINEA-REPORTE FROM LIN-DETALLE
+
+           MOVE "91 DIAS O MAS" TO LD-BANDA
+           MOVE WS-BANDA-CANTIDAD (4) TO LD-CANTIDAD
+           MOVE WS-BANDA-IMPORTE (4) TO LD-IMPORTE
+           WRITE LINEA-REPORTE FROM LIN-DETALLE.
+
+       END PROGRAM BALAGE.
