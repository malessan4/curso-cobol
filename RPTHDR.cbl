@@ -0,0 +1,43 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTHDR.
+      *>   Subrutina callable que construye el encabezado y pie de
+      *>   pagina estandar (nombre de la empresa, nombre del reporte,
+      *>   fecha de corrida y numero de pagina) para cualquier programa
+      *>   que imprima un archivo de reporte. El llamador
+      *>   sigue dueno de su propio archivo de reporte y de cuando
+      *>   escribir cada linea; esta subrutina solo devuelve el texto
+      *>   ya armado. El nombre de la empresa lo trae el llamador (lo
+      *>   lee de COMPANY.cpy/archivo-perfil-empresa, igual que
+      *>   Capitulo12) en vez de quedar fijo aca adentro.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-FECHA-ACTUAL PIC 9(8).
+           01 WS-FECHA-EDITADA PIC X(10) VALUE SPACES.
+
+       LINKAGE SECTION.
+           01 LK-NOMBRE-EMPRESA PIC X(30).
+           01 LK-NOMBRE-REPORTE PIC X(40).
+           01 LK-NUMERO-PAGINA PIC 9(4).
+           01 LK-LINEA-ENCABEZADO PIC X(80).
+           01 LK-LINEA-PIE PIC X(80).
+
+       PROCEDURE DIVISION USING LK-NOMBRE-EMPRESA LK-NOMBRE-REPORTE
+           LK-NUMERO-PAGINA LK-LINEA-ENCABEZADO LK-LINEA-PIE.
+
+       MAIN-PROCEDURE.
+           ADD 1 TO LK-NUMERO-PAGINA
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-FECHA-ACTUAL
+           STRING WS-FECHA-ACTUAL (7:2) "/" WS-FECHA-ACTUAL (5:2) "/"
+               WS-FECHA-ACTUAL (1:4)
+               DELIMITED BY SIZE INTO WS-FECHA-EDITADA
+           STRING LK-NOMBRE-EMPRESA LK-NOMBRE-REPORTE
+               "   FECHA: " WS-FECHA-EDITADA
+               "   PAGINA: " LK-NUMERO-PAGINA
+               DELIMITED BY SIZE INTO LK-LINEA-ENCABEZADO
+           STRING "------ FIN DE PAGINA " LK-NUMERO-PAGINA " ------"
+               DELIMITED BY SIZE INTO LK-LINEA-PIE
+           GOBACK.
+
+       END PROGRAM RPTHDR.
