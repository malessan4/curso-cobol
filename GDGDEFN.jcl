@@ -0,0 +1,20 @@
+//GDGDEFN  JOB (ACCTG),'ALTA GDG RESPALDO EMPLEADOS',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Paso de alta, se corre una sola vez (o cuando haya que        *
+//* cambiar la retencion) para catalogar la base GDG que recibe  *
+//* el respaldo diario de archivo-empleados. LIMIT               *
+//* (7) SCRATCH conserva las ultimas 7 corridas y descarta la    *
+//* generacion mas vieja en cuanto se cataloga una nueva, asi el *
+//* catalogo administra la retencion sin que EMPBACKUP tenga que *
+//* saber nada de generaciones.                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+   DEFINE GDG (NAME(PROD.RRHH.EMPLEADOS.BACKUP) -
+               LIMIT(7)                         -
+               SCRATCH                          -
+               NOEMPTY)
+/*
+//
