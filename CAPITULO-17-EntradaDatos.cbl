@@ -1,23 +1,262 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Capitulo17.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-empleados
+               ASSIGN TO "emplados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+               SELECT archivo-transacciones
+               ASSIGN TO "altas.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANS.
+
+               SELECT OPTIONAL archivo-rechazos
+               ASSIGN TO "rechazos.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RECHAZOS.
+
+               SELECT OPTIONAL archivo-checkpoint
+               ASSIGN TO "cap17.ckpt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
+               SELECT OPTIONAL archivo-excepciones
+               ASSIGN TO "excepciones.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPCIONES.
+
+               SELECT OPTIONAL archivo-revision
+               ASSIGN TO "revision.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REVISION.
+
+               SELECT OPTIONAL archivo-auditoria
+               ASSIGN TO "audit.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  archivo-empleados.
+           COPY EMPREC.
+           COPY EMPTRLR.
+
+       FD  archivo-transacciones.
+           COPY EMPTRANS.
+
+       FD  archivo-rechazos.
+           COPY EMPREJ.
+
+       FD  archivo-checkpoint.
+           COPY EMPCKPT.
+
+       FD  archivo-excepciones.
+           COPY EXCREC.
+
+       FD  archivo-revision.
+           COPY EMPDUPREV.
+
+       FD  archivo-auditoria.
+           COPY EMPAUD.
+
        WORKING-STORAGE SECTION.
       *>   Variables para datos del usaurio
       *>   COBOL tiene una constante figurativa llamada SPACES
       *>   que sirve para no poner valor a la variable tipo x (alfanu
       *>   merico), tambien se puede poner " ".
 
+           01 WS-FS-EMPLEADOS PIC XX VALUE "00".
+           01 WS-FS-TRANS PIC XX VALUE "00".
+           01 WS-FS-RECHAZOS PIC XX VALUE "00".
+           01 WS-FS-CHECKPOINT PIC XX VALUE "00".
+           01 WS-FS-EXCEPCIONES PIC XX VALUE "00".
+           01 WS-FS-REVISION PIC XX VALUE "00".
+           01 WS-FS-AUDITORIA PIC XX VALUE "00".
+           01 WS-EOF-TRANS PIC X VALUE "N".
+
+      *>   Identificacion de operador: se captura una sola
+      *>   vez al arrancar, por ACCEPT interactivo o por parametro de
+      *>   ambiente en modo batch, y queda grabada en cada asiento del
+      *>   log de auditoria (EMPAUD.cpy, compartido con EMPMAINT) para
+      *>   que quede constancia de quien cargo cada alta/rechazo.
+           01 WS-OPERADOR PIC X(8) VALUE SPACES.
+           01 WS-TIPO-AUDITORIA PIC X VALUE SPACES.
+
+      *>   Trailer de archivo-empleados: TRL-ID 999999 es
+      *>   una clave reservada que nunca se asigna a un empleado real,
+      *>   asi el trailer queda siempre al final de cualquier
+      *>   recorrido secuencial ascendente. Se recalcula por recorrido
+      *>   completo despues de cada alta, igual que BuscaDuplicado
+      *>   recorre el archivo con START + READ NEXT.
+           01 WS-CONTADOR-REAL PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-REAL PIC 9(10) VALUE ZEROS.
+           01 WS-EOF-TRAILER-SCAN PIC X VALUE "N".
+
+      *>   Deteccion de duplicados: antes de grabar una
+      *>   alta se recorre archivo-empleados buscando un Nombre+
+      *>   Apellido ya existente (de este run o de un dia anterior).
+           01 WS-EOF-BUSQUEDA PIC X VALUE "N".
+           01 WS-DUPLICADO PIC X VALUE "N".
+           01 WS-ID-COINCIDENTE PIC 9(6) VALUE ZEROS.
+
+      *>   Checkpoint cada N transacciones: si el batch se cae a la
+      *>   mitad, el reinicio salta lo que ya se aplico en vez de
+      *>   reprocesar (y duplicar) todo el lote.
+           01 WS-CHECKPOINT-CADA PIC 9(4) VALUE 50.
+           01 WS-CONTADOR-PROCESADAS PIC 9(8) VALUE ZEROS.
+           01 WS-CONTADOR-YA-HECHAS PIC 9(8) VALUE ZEROS.
+
+      *>   Edad valida para trabajar: 16 a 75 anios. Fuera de ese rango,
+      *>   o si no es numerica, el registro se rechaza en vez de grabarse
+      *>   con basura que luego rompe cualquier COMPUTE.
+           01 WS-EDAD-MINIMA PIC 99 VALUE 16.
+           01 WS-EDAD-MAXIMA PIC 99 VALUE 75.
+           01 WS-EDAD-NUM PIC 999 VALUE ZEROS.
+           01 WS-EDAD-VALIDA PIC X VALUE "S".
+           01 WS-CODIGO-RAZON PIC X(4) VALUE SPACES.
+           01 WS-RAZON-RECHAZO PIC X(30) VALUE SPACES.
 
+      *>   RETURN-CODE estandar: 0 corrida limpia, 4 si
+      *>   quedo algun rechazo o duplicado enviado a revision durante
+      *>   la corrida (la carga en si no se interrumpe).
+           01 WS-HUBO-RECHAZO PIC X VALUE "N".
+
+      *>   Modo de ejecucion: INTER (por defecto, con ACCEPT interactivo)
+      *>   o BATCH (lee las transacciones de archivo-transacciones sin
+      *>   esperar a ningun operador), seleccionable con un parametro de
+      *>   ejecucion en vez de recompilar el programa.
+           01 WS-MODO PIC X(5) VALUE "INTER".
+
+      *>   Estas variables usan la misma PICTURE que EMPREC.cpy
+      *>   (EMP-NOMBRE/EMP-APELLIDO/EMP-EDAD) para que lo que se
+      *>   captura aqui case uno a uno con lo que se escribe en
+      *>   archivo-empleados.
+           01 WS-ID-EMPLEADO PIC 9(6) VALUE ZEROS.
            01 Nombre PIC X(16) VALUE SPACES.
            01 Apellido PIC X(32) VALUE " ".
            01 Edad PIC X(3) VALUE SPACES.
+           01 WS-DEPTO PIC X(10) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
+       MAIN-PROCEDURE.
+           MOVE "N" TO WS-EOF-TRANS
+           MOVE "N" TO WS-HUBO-RECHAZO
+           ACCEPT WS-MODO FROM ENVIRONMENT "CAP17-MODO"
+           PERFORM SolicitaOperador
+           PERFORM AbreArchivoEmpleados
+           IF WS-MODO = "BATCH"
+               PERFORM ProcesaLote
+           ELSE
+               PERFORM SolicitaDatos
+               PERFORM MuestraDatos
+               PERFORM ProcesaCaptura
+           END-IF
+           CLOSE archivo-empleados
+           IF WS-HUBO-RECHAZO = "S"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+      *>   GOBACK en vez de STOP RUN (ver MENU.cbl): como
+      *>   programa principal equivale a STOP RUN cuando se ejecuta
+      *>   solo, y cuando lo invoca el menu via CALL le devuelve el
+      *>   control en vez de terminar todo el run unit.
+           GOBACK.
+
+      *>   En INTER se pregunta por teclado; en BATCH no hay nadie
+      *>   sentado en la terminal, asi que el operador llega como
+      *>   parametro de ambiente (igual que WS-MODO).
+       SolicitaOperador.
+           IF WS-MODO = "BATCH"
+               ACCEPT WS-OPERADOR FROM ENVIRONMENT "CAP17-OPERADOR"
+           ELSE
+               DISPLAY "Introduce tu ID de operador: "
+               ACCEPT WS-OPERADOR
+           END-IF.
+
+      *>   Modo desatendido: procesa todas las transacciones de un
+      *>   archivo de entrada en un solo run, sin que nadie tenga que
+      *>   sentarse en la terminal a teclear.
+       ProcesaLote.
+           PERFORM LeeCheckpoint
+           OPEN INPUT archivo-transacciones
+           PERFORM SaltaTransaccionesYaHechas
+           PERFORM UNTIL WS-EOF-TRANS = "S"
+               READ archivo-transacciones
+                   AT END
+                       MOVE "S" TO WS-EOF-TRANS
+                   NOT AT END
+                       MOVE ET-ID TO WS-ID-EMPLEADO
+                       MOVE ET-NOMBRE TO Nombre
+                       MOVE ET-APELLIDO TO Apellido
+                       MOVE ET-EDAD TO Edad
+                       MOVE ET-DEPTO TO WS-DEPTO
+                       PERFORM MuestraDatos
+                       PERFORM ProcesaCaptura
+                       ADD 1 TO WS-CONTADOR-PROCESADAS
+                       IF FUNCTION MOD(WS-CONTADOR-PROCESADAS
+                           WS-CHECKPOINT-CADA) = 0
+                           PERFORM GrabaCheckpoint
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE archivo-transacciones
+      *>   Lote completo: el checkpoint queda en cero para que el
+      *>   proximo run arranque de nuevo desde el principio.
+           MOVE ZEROS TO WS-CONTADOR-PROCESADAS
+           PERFORM GrabaCheckpoint.
+
+      *>   Lee el checkpoint de la corrida anterior (si no existe,
+      *>   arranca desde cero).
+       LeeCheckpoint.
+           MOVE ZEROS TO WS-CONTADOR-YA-HECHAS
+           OPEN INPUT archivo-checkpoint
+           IF WS-FS-CHECKPOINT = "00"
+               READ archivo-checkpoint
+                   NOT AT END
+                       MOVE CKPT-CONTADOR TO WS-CONTADOR-YA-HECHAS
+               END-READ
+           END-IF
+           CLOSE archivo-checkpoint.
+
+      *>   En un reinicio, vuelve a leer (sin reaplicar) las
+      *>   transacciones que el checkpoint dice que ya se procesaron.
+       SaltaTransaccionesYaHechas.
+           PERFORM WS-CONTADOR-YA-HECHAS TIMES
+               READ archivo-transacciones
+                   AT END
+                       MOVE "S" TO WS-EOF-TRANS
+               END-READ
+           END-PERFORM
+           MOVE WS-CONTADOR-YA-HECHAS TO WS-CONTADOR-PROCESADAS.
+
+       GrabaCheckpoint.
+           OPEN OUTPUT archivo-checkpoint
+           MOVE WS-CONTADOR-PROCESADAS TO CKPT-CONTADOR
+           WRITE CKPT-RECORD
+           CLOSE archivo-checkpoint.
+
+      *>   Abre el maestro de empleados, creandolo si es la primera vez
+      *>   que se ejecuta el programa (FILE STATUS "35" = no existe).
+       AbreArchivoEmpleados.
+           OPEN I-O archivo-empleados
+           IF WS-FS-EMPLEADOS = "35"
+               OPEN OUTPUT archivo-empleados
+               CLOSE archivo-empleados
+               OPEN I-O archivo-empleados
+           END-IF.
+
       *>   Solicita Datos al usuario
        SolicitaDatos.
+           DISPLAY "Introduce el ID de empleado: ".
+           ACCEPT WS-ID-EMPLEADO.
            DISPLAY "Introduce tu Nombre: ".
       *>   ACCEPT es un verbo que espera una variable donde podemos
       *>   guardar el dato que se le proporciona
@@ -26,11 +265,244 @@
            ACCEPT Apellido.
            DISPLAY "Introduce tu edad: "
            ACCEPT Edad.
+      *>   Modo interactivo: si la edad no pasa la validacion,
+      *>   se vuelve a pedir en el momento en vez de mandar el error al
+      *>   archivo de rechazos para que lo revisen al dia siguiente.
+           PERFORM ValidaEdad
+           PERFORM UNTIL WS-EDAD-VALIDA = "S"
+               DISPLAY "Edad invalida (" WS-RAZON-RECHAZO
+                   "), intente de nuevo."
+               DISPLAY "Introduce tu edad: "
+               ACCEPT Edad
+               PERFORM ValidaEdad
+           END-PERFORM
+           DISPLAY "Introduce el departamento: "
+           ACCEPT WS-DEPTO.
 
 
        MuestraDatos.
            DISPLAY " ".
            DISPLAY "Hola, bienvenido " Nombre Apellido
            DISPLAY  "se te ve muy bien a tus " Edad " anios. ".
-           STOP RUN.
+
+      *>   Valida la edad antes de aceptar la captura: tiene que ser
+      *>   numerica y estar dentro del rango laboral configurado.
+       ValidaEdad.
+           MOVE "S" TO WS-EDAD-VALIDA
+           MOVE SPACES TO WS-RAZON-RECHAZO
+           MOVE SPACES TO WS-CODIGO-RAZON
+           IF Edad IS NOT NUMERIC
+               MOVE "N" TO WS-EDAD-VALIDA
+               MOVE "E001" TO WS-CODIGO-RAZON
+               MOVE "EDAD NO NUMERICA" TO WS-RAZON-RECHAZO
+           ELSE
+               MOVE Edad TO WS-EDAD-NUM
+               IF WS-EDAD-NUM < WS-EDAD-MINIMA
+                   OR WS-EDAD-NUM > WS-EDAD-MAXIMA
+                   MOVE "N" TO WS-EDAD-VALIDA
+                   MOVE "E002" TO WS-CODIGO-RAZON
+                   MOVE "EDAD FUERA DE RANGO" TO WS-RAZON-RECHAZO
+               END-IF
+           END-IF.
+
+      *>   Valida la captura y la encamina: si pasa, se graba en el
+      *>   maestro; si no, se registra en el archivo de rechazos con el
+      *>   motivo en vez de guardarse como si fuera un dato bueno.
+       ProcesaCaptura.
+           PERFORM ValidaEdad
+           IF WS-EDAD-VALIDA = "S"
+               PERFORM BuscaDuplicado
+               IF WS-DUPLICADO = "S"
+                   DISPLAY "Posible duplicado de " Nombre " " Apellido
+                       ", ya existe con ID " WS-ID-COINCIDENTE
+                       ": se envia a revision, no se graba."
+                   MOVE "S" TO WS-HUBO-RECHAZO
+                   PERFORM GrabaRevision
+               ELSE
+                   PERFORM GrabaEmpleado
+               END-IF
+           ELSE
+               DISPLAY "Registro rechazado (" WS-CODIGO-RAZON "): "
+                   WS-RAZON-RECHAZO
+               MOVE "S" TO WS-HUBO-RECHAZO
+               PERFORM GrabaRechazo
+           END-IF.
+
+      *>   Recorre archivo-empleados desde el principio buscando un
+      *>   Nombre+Apellido igual al que se esta capturando ahora. Usa
+      *>   ACCESS MODE DYNAMIC para posicionarse al inicio con START y
+      *>   luego leer secuencialmente, sin tocar el registro EMP-ID que
+      *>   se esta capturando (ver WS-ID-EMPLEADO).
+       BuscaDuplicado.
+           MOVE "N" TO WS-DUPLICADO
+           MOVE "N" TO WS-EOF-BUSQUEDA
+           MOVE ZEROS TO EMP-ID
+           START archivo-empleados KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE "S" TO WS-EOF-BUSQUEDA
+           END-START
+           PERFORM UNTIL WS-EOF-BUSQUEDA = "S"
+               READ archivo-empleados NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF-BUSQUEDA
+                   NOT AT END
+                       IF EMP-ID NOT = 999999
+                           AND EMP-NOMBRE = Nombre
+                           AND EMP-APELLIDO = Apellido
+                           AND EMP-ID NOT = WS-ID-EMPLEADO
+                           MOVE "S" TO WS-DUPLICADO
+                           MOVE EMP-ID TO WS-ID-COINCIDENTE
+                           MOVE "S" TO WS-EOF-BUSQUEDA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *>   Graba la alta sospechada de duplicado en archivo-revision en
+      *>   vez de archivo-empleados, para que alguien la confirme o la
+      *>   descarte en vez de quedar como un segundo registro
+      *>   silencioso.
+       GrabaRevision.
+           OPEN EXTEND archivo-revision
+           IF WS-FS-REVISION = "05" OR WS-FS-REVISION = "35"
+               OPEN OUTPUT archivo-revision
+           END-IF
+           MOVE WS-ID-EMPLEADO TO DUP-ID
+           MOVE Nombre TO DUP-NOMBRE
+           MOVE Apellido TO DUP-APELLIDO
+           MOVE Edad TO DUP-EDAD
+           MOVE WS-DEPTO TO DUP-DEPTO
+           MOVE WS-ID-COINCIDENTE TO DUP-ID-COINCIDENTE
+           WRITE EMP-DUP-RECORD
+           CLOSE archivo-revision
+           MOVE "D" TO WS-TIPO-AUDITORIA
+           PERFORM GrabaAuditoria.
+
+      *>   Graba el registro capturado en el maestro de empleados para
+      *>   que sobreviva mas alla del STOP RUN. El ID 999999 esta
+      *>   reservado para el trailer y no puede grabarse
+      *>   como si fuera un empleado real.
+       GrabaEmpleado.
+           IF WS-ID-EMPLEADO = 999999
+               DISPLAY "Alta rechazada, ID reservado: " WS-ID-EMPLEADO
+               MOVE "E003" TO WS-CODIGO-RAZON
+               MOVE "ID RESERVADO PARA TRAILER" TO WS-RAZON-RECHAZO
+               MOVE "S" TO WS-HUBO-RECHAZO
+               PERFORM GrabaRechazo
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-ID-EMPLEADO TO EMP-ID
+           MOVE Nombre TO EMP-NOMBRE
+           MOVE Apellido TO EMP-APELLIDO
+           MOVE Edad TO EMP-EDAD
+           MOVE WS-DEPTO TO EMP-DEPTO
+           WRITE EMP-RECORD
+               INVALID KEY
+                   DISPLAY "Empleado duplicado, no se graba: "
+                       WS-ID-EMPLEADO
+                   MOVE "E004" TO WS-CODIGO-RAZON
+                   MOVE "ID DUPLICADO EN MAESTRO" TO WS-RAZON-RECHAZO
+                   MOVE "S" TO WS-HUBO-RECHAZO
+                   PERFORM GrabaRechazo
+               NOT INVALID KEY
+                   MOVE "A" TO WS-TIPO-AUDITORIA
+                   PERFORM GrabaAuditoria
+                   PERFORM ActualizaTrailer
+           END-WRITE.
+
+      *>   Recorre el archivo completo (salvo el propio trailer) y deja
+      *>   en el registro TRL-ID 999999 el conteo real y la suma de
+      *>   EMP-ID (mismo criterio de "total de control" que CTLTOT.cpy)
+      *>   para que cualquier lector pueda verificar que no le falta ni
+      *>   le sobra nada antes de confiar en el archivo.
+       ActualizaTrailer.
+           MOVE ZEROS TO WS-CONTADOR-REAL WS-HASH-REAL
+           MOVE ZEROS TO EMP-ID
+           MOVE "N" TO WS-EOF-TRAILER-SCAN
+           START archivo-empleados KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE "S" TO WS-EOF-TRAILER-SCAN
+           END-START
+           PERFORM UNTIL WS-EOF-TRAILER-SCAN = "S"
+               READ archivo-empleados NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF-TRAILER-SCAN
+                   NOT AT END
+                       IF EMP-ID NOT = 999999
+                           ADD 1 TO WS-CONTADOR-REAL
+                           ADD EMP-ID TO WS-HASH-REAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 999999 TO TRL-ID
+           MOVE WS-CONTADOR-REAL TO TRL-CONTADOR
+           MOVE WS-HASH-REAL TO TRL-HASH
+           REWRITE EMP-TRAILER-RECORD
+               INVALID KEY
+                   WRITE EMP-TRAILER-RECORD
+           END-REWRITE.
+
+      *>   Graba la transaccion rechazada con su codigo y motivo para
+      *>   revision posterior.
+       GrabaRechazo.
+           OPEN EXTEND archivo-rechazos
+           IF WS-FS-RECHAZOS = "05" OR WS-FS-RECHAZOS = "35"
+               OPEN OUTPUT archivo-rechazos
+           END-IF
+           MOVE WS-ID-EMPLEADO TO RJ-ID
+           MOVE Nombre TO RJ-NOMBRE
+           MOVE Apellido TO RJ-APELLIDO
+           MOVE Edad TO RJ-EDAD
+           MOVE WS-DEPTO TO RJ-DEPTO
+           MOVE WS-CODIGO-RAZON TO RJ-CODIGO-RAZON
+           MOVE WS-RAZON-RECHAZO TO RJ-RAZON
+           WRITE EMP-REJECT-RECORD
+           CLOSE archivo-rechazos
+           PERFORM RegistraExcepcion
+           MOVE "R" TO WS-TIPO-AUDITORIA
+           PERFORM GrabaAuditoria.
+
+      *>   Ademas del detalle en archivo-rechazos, el rechazo se asienta
+      *>   en el log comun de excepciones (EXCREC.cpy) que comparten
+      *>   Capitulo11/14/16/DEPTOTOT, para que la revision matutina
+      *>   sea "leer un log" en vez de revisar programa por programa.
+       RegistraExcepcion.
+           MOVE "CAP17" TO EXC-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXC-FECHA-HORA
+           MOVE "RECHAZO" TO EXC-TIPO
+           STRING "ID=" WS-ID-EMPLEADO " Codigo=" WS-CODIGO-RAZON
+               " Razon=" WS-RAZON-RECHAZO
+               DELIMITED BY SIZE INTO EXC-DETALLE
+           OPEN EXTEND archivo-excepciones
+           IF WS-FS-EXCEPCIONES = "05" OR WS-FS-EXCEPCIONES = "35"
+               OPEN OUTPUT archivo-excepciones
+           END-IF
+           WRITE EXC-RECORD
+           CLOSE archivo-excepciones.
+
+      *>   Deja constancia de quien capturo cada alta/rechazo/duplicado
+      *>   y cuando, en el mismo log de auditoria que usa
+      *>   EMPMAINT (EMPAUD.cpy/audit.dat) para que "quien cargo esto"
+      *>   se responda leyendo un solo archivo sin importar por cual
+      *>   programa entro el dato. Al ser una captura nueva (no un
+      *>   cambio sobre un registro existente) AUD-ANTES queda en
+      *>   blanco/cero y AUD-DESPUES lleva lo que se acaba de capturar.
+       GrabaAuditoria.
+           MOVE WS-OPERADOR TO AUD-OPERADOR
+           MOVE FUNCTION CURRENT-DATE TO AUD-FECHA-HORA
+           MOVE WS-TIPO-AUDITORIA TO AUD-TIPO-TRANS
+           MOVE WS-ID-EMPLEADO TO AUD-ID
+           MOVE SPACES TO AUD-NOMBRE-ANTES AUD-APELLIDO-ANTES
+               AUD-DEPTO-ANTES
+           MOVE ZEROS TO AUD-EDAD-ANTES
+           MOVE Nombre TO AUD-NOMBRE-DESPUES
+           MOVE Apellido TO AUD-APELLIDO-DESPUES
+           MOVE Edad TO AUD-EDAD-DESPUES
+           MOVE WS-DEPTO TO AUD-DEPTO-DESPUES
+           OPEN EXTEND archivo-auditoria
+           IF WS-FS-AUDITORIA = "05" OR WS-FS-AUDITORIA = "35"
+               OPEN OUTPUT archivo-auditoria
+           END-IF
+           WRITE AUD-RECORD
+           CLOSE archivo-auditoria.
+
        END PROGRAM Capitulo17.
