@@ -0,0 +1,119 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPINQ.
+      *>   Consulta de un solo empleado: en vez de volcar
+      *>   todo archivo-empleados (como hace EMPCSV), esta transaccion
+      *>   busca un unico registro por EMP-ID (READ directo por clave)
+      *>   o por EMP-APELLIDO (recorrido secuencial) y lo muestra.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-empleados
+               ASSIGN TO "emplados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-empleados.
+           COPY EMPREC.
+           COPY EMPTRLR.
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-EMPLEADOS PIC XX VALUE "00".
+           01 WS-EOF-BUSQUEDA PIC X VALUE "N".
+           01 WS-ENCONTRADO PIC X VALUE "N".
+
+           01 WS-TIPO-BUSQUEDA PIC X VALUE "I".
+           01 WS-ID-BUSCADO PIC 9(6) VALUE ZEROS.
+           01 WS-APELLIDO-BUSCADO PIC X(32) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           MOVE "N" TO WS-ENCONTRADO
+           PERFORM SolicitaCriterio
+           OPEN INPUT archivo-empleados
+           EVALUATE WS-TIPO-BUSQUEDA
+               WHEN "I"
+                   PERFORM BuscaPorId
+               WHEN "A"
+                   PERFORM BuscaPorApellido
+           END-EVALUATE
+           CLOSE archivo-empleados
+           IF WS-ENCONTRADO = "S"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "No se encontro ningun empleado con ese criterio"
+               MOVE 4 TO RETURN-CODE
+           END-IF
+      *>   GOBACK en vez de STOP RUN (ver MENU.cbl): equivale a
+      *>   STOP RUN corriendo solo, y le devuelve el control al menu
+      *>   cuando lo invoca via CALL.
+           GOBACK.
+
+       SolicitaCriterio.
+           DISPLAY "Buscar por (I)D o por (A)pellido: "
+           ACCEPT WS-TIPO-BUSQUEDA.
+           IF WS-TIPO-BUSQUEDA = "A" OR WS-TIPO-BUSQUEDA = "a"
+               MOVE "A" TO WS-TIPO-BUSQUEDA
+               DISPLAY "Apellido a buscar: "
+               ACCEPT WS-APELLIDO-BUSCADO
+           ELSE
+               MOVE "I" TO WS-TIPO-BUSQUEDA
+               DISPLAY "ID de empleado a buscar: "
+               ACCEPT WS-ID-BUSCADO
+           END-IF.
+
+      *>   READ directo por RECORD KEY: el camino rapido cuando se
+      *>   conoce el ID, sin recorrer el archivo completo. EMP-ID
+      *>   999999 esta reservado para el trailer y no
+      *>   corresponde a ningun empleado real.
+       BuscaPorId.
+           IF WS-ID-BUSCADO = 999999
+               MOVE "N" TO WS-ENCONTRADO
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-ID-BUSCADO TO EMP-ID
+           READ archivo-empleados
+               INVALID KEY
+                   MOVE "N" TO WS-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-ENCONTRADO
+                   PERFORM MuestraEmpleado
+           END-READ.
+
+      *>   Sin clave alterna por Apellido, la busqueda por apellido
+      *>   recorre el archivo desde el principio (igual que
+      *>   BuscaDuplicado en Capitulo17) hasta encontrar coincidencia.
+       BuscaPorApellido.
+           MOVE "N" TO WS-EOF-BUSQUEDA
+           MOVE ZEROS TO EMP-ID
+           START archivo-empleados KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE "S" TO WS-EOF-BUSQUEDA
+           END-START
+           PERFORM UNTIL WS-EOF-BUSQUEDA = "S"
+               READ archivo-empleados NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF-BUSQUEDA
+                   NOT AT END
+                       IF EMP-ID NOT = 999999
+                           AND EMP-APELLIDO = WS-APELLIDO-BUSCADO
+                           MOVE "S" TO WS-ENCONTRADO
+                           MOVE "S" TO WS-EOF-BUSQUEDA
+                           PERFORM MuestraEmpleado
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       MuestraEmpleado.
+           DISPLAY "ID: " EMP-ID.
+           DISPLAY "Nombre: " EMP-NOMBRE.
+           DISPLAY "Apellido: " EMP-APELLIDO.
+           DISPLAY "Edad: " EMP-EDAD.
+           DISPLAY "Departamento: " EMP-DEPTO.
+
+       END PROGRAM EMPINQ.
