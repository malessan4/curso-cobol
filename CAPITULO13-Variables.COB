@@ -5,9 +5,28 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL archivo-control-saldo
+           ASSIGN TO "balctl.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CONTROL-SALDO.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  archivo-control-saldo.
+           COPY BALCTL.
+
        WORKING-STORAGE SECTION.
+           01 WS-FS-CONTROL-SALDO PIC XX VALUE "00".
+
+      *>   Rango valido del saldo (Numerolargo): por defecto acepta
+      *>   cualquier valor hasta la precision completa del campo,
+      *>   salvo que balctl.dat traiga un rango mas estrecho.
+           01 WS-SALDO-MINIMO PIC 9(10)V9(6) VALUE ZEROS.
+           01 WS-SALDO-MAXIMO PIC 9(10)V9(6) VALUE 9999999999,999999.
+           01 WS-SALDO-VALIDO PIC X VALUE "S".
       *    el pic v es para poner la coma decimal
       *>   el pic de la s es para simbolos
            01 Numero PIC S999v99 VALUE -100,45.
@@ -16,11 +35,75 @@
            "00 caracteres, Tiene muchas muchas palabras muchisimas" &
            " palabras".
 
+      *>   Toggle de locale en tiempo de ejecucion: RPT-LOCALE=US
+      *>   cambia la coma decimal por punto en la salida de reportes,
+      *>   sin necesidad de compilar un programa aparte para el feed
+      *>   del socio de afuera. "ES" (o nada) deja la coma local.
+           01 WS-LOCALE PIC X(2) VALUE "ES".
+           01 WS-NUMERO-EDIT PIC -999,99.
+           01 WS-NUMEROLARGO-EDIT PIC Z(9)9,999999.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM ObtieneLocale
+            PERFORM LeeControlSaldo
             DISPLAY Numero.
             DISPLAY Numerolargo.
             DISPLAY Parrafo.
+
+            MOVE Numero TO WS-NUMERO-EDIT
+            MOVE Numerolargo TO WS-NUMEROLARGO-EDIT
+            PERFORM AplicaLocale
+            DISPLAY WS-NUMERO-EDIT
+            DISPLAY WS-NUMEROLARGO-EDIT
+
+            PERFORM ValidaSaldo
+            IF WS-SALDO-VALIDO = "N"
+                DISPLAY "Numerolargo fuera del rango configurado"
+                MOVE 4 TO RETURN-CODE
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF
             STOP RUN.
+
+      *>   Lee el rango valido de saldo desde el control file; si
+      *>   todavia no existe, se quedan los defaults de
+      *>   WORKING-STORAGE.
+       LeeControlSaldo.
+           OPEN INPUT archivo-control-saldo
+           IF WS-FS-CONTROL-SALDO = "00"
+               READ archivo-control-saldo
+                   NOT AT END
+                       MOVE BC-SALDO-MINIMO TO WS-SALDO-MINIMO
+                       MOVE BC-SALDO-MAXIMO TO WS-SALDO-MAXIMO
+               END-READ
+           END-IF
+           CLOSE archivo-control-saldo.
+
+      *>   Numerolargo representa un saldo de cuenta de largo alcance;
+      *>   se valida contra el rango configurado en vez de aceptarse
+      *>   con cualquier valor hasta su precision completa.
+       ValidaSaldo.
+           IF Numerolargo < WS-SALDO-MINIMO
+               OR Numerolargo > WS-SALDO-MAXIMO
+               MOVE "N" TO WS-SALDO-VALIDO
+           ELSE
+               MOVE "S" TO WS-SALDO-VALIDO
+           END-IF.
+
+       ObtieneLocale.
+           ACCEPT WS-LOCALE FROM ENVIRONMENT "RPT-LOCALE"
+           IF WS-LOCALE = SPACES
+               MOVE "ES" TO WS-LOCALE
+           END-IF.
+
+      *>   Bajo DECIMAL-POINT IS COMMA la "," de estas PICTUREs ya sale
+      *>   impresa como el separador decimal real; aqui solo se
+      *>   reemplaza por "." cuando el locale seleccionado es US.
+       AplicaLocale.
+           IF WS-LOCALE = "US"
+               INSPECT WS-NUMERO-EDIT REPLACING ALL "," BY "."
+               INSPECT WS-NUMEROLARGO-EDIT REPLACING ALL "," BY "."
+           END-IF.
+
        END PROGRAM Capitulo13.
