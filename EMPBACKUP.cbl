@@ -0,0 +1,113 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPBACKUP.
+      *>   Respaldo diario de archivo-empleados. El
+      *>   programa en si no conoce generaciones: recorre el indexado
+      *>   de punta a punta y escribe una copia secuencial completa en
+      *>   el DDNAME EMPBKUP. La retencion de "ultimas N corridas" la
+      *>   administra el GDG al que ese DDNAME apunta en produccion
+      *>   (ver GDGDEFN.jcl y el paso STEP015 en NIGHTLY.jcl) para que
+      *>   cada dia quede su propia generacion y sea posible comparar
+      *>   o restaurar una version anterior sin tocar este programa.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-empleados
+               ASSIGN TO "emplados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+               SELECT archivo-respaldo
+               ASSIGN TO "EMPBKUP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RESPALDO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-empleados.
+           COPY EMPREC.
+           COPY EMPTRLR.
+
+      *>   RESPALDO-TRAILER-RECORD comparte el mismo tamano de registro
+      *>   que RESPALDO-RECORD (67 bytes) para convivir bajo el mismo
+      *>   FD, igual que EMP-TRAILER-RECORD en archivo-empleados (ver
+      *>   EMPTRLR.cpy): el respaldo lleva su propio trailer
+      *>   para poder verificarse por si solo al restaurar.
+       FD  archivo-respaldo.
+           01 RESPALDO-RECORD.
+               05 RSP-ID              PIC 9(6).
+               05 RSP-NOMBRE          PIC X(16).
+               05 RSP-APELLIDO        PIC X(32).
+               05 RSP-EDAD            PIC 9(3).
+               05 RSP-DEPTO           PIC X(10).
+           01 RESPALDO-TRAILER-RECORD.
+               05 RST-ID              PIC 9(6).
+               05 RST-CONTADOR        PIC 9(6).
+               05 RST-HASH            PIC 9(10).
+               05 FILLER              PIC X(45).
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-EMPLEADOS PIC XX VALUE "00".
+           01 WS-FS-RESPALDO PIC XX VALUE "00".
+           01 WS-EOF-EMPLEADOS PIC X VALUE "N".
+           01 WS-TOTAL-RESPALDADOS PIC 9(6) VALUE ZEROS.
+
+      *>   Verificacion del trailer de origen, igual que
+      *>   EMPRECON/EMPCSV/EMPEDAD/EMPROSTER.
+           01 WS-CONTADOR-REAL PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-REAL PIC 9(10) VALUE ZEROS.
+           01 WS-CONTADOR-TRAILER PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-TRAILER PIC 9(10) VALUE ZEROS.
+           01 WS-TRAILER-ENCONTRADO PIC X VALUE "N".
+           01 WS-RESULTADO-TRAILER PIC X(5) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT archivo-empleados
+           OPEN OUTPUT archivo-respaldo
+           PERFORM UNTIL WS-EOF-EMPLEADOS = "S"
+               READ archivo-empleados NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF-EMPLEADOS
+                   NOT AT END
+                       IF EMP-ID = 999999
+                           MOVE "S" TO WS-TRAILER-ENCONTRADO
+                           MOVE TRL-CONTADOR TO WS-CONTADOR-TRAILER
+                           MOVE TRL-HASH TO WS-HASH-TRAILER
+                       ELSE
+                           MOVE EMP-ID TO RSP-ID
+                           MOVE EMP-NOMBRE TO RSP-NOMBRE
+                           MOVE EMP-APELLIDO TO RSP-APELLIDO
+                           MOVE EMP-EDAD TO RSP-EDAD
+                           MOVE EMP-DEPTO TO RSP-DEPTO
+                           WRITE RESPALDO-RECORD
+                           ADD 1 TO WS-TOTAL-RESPALDADOS
+                           ADD 1 TO WS-CONTADOR-REAL
+                           ADD EMP-ID TO WS-HASH-REAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 999999 TO RST-ID
+           MOVE WS-CONTADOR-REAL TO RST-CONTADOR
+           MOVE WS-HASH-REAL TO RST-HASH
+           WRITE RESPALDO-TRAILER-RECORD
+           CLOSE archivo-empleados
+           CLOSE archivo-respaldo
+           DISPLAY "Empleados respaldados: " WS-TOTAL-RESPALDADOS
+           CALL "EMPTRCHK" USING WS-CONTADOR-REAL WS-HASH-REAL
+               WS-CONTADOR-TRAILER WS-HASH-TRAILER
+               WS-TRAILER-ENCONTRADO WS-RESULTADO-TRAILER
+           IF WS-RESULTADO-TRAILER NOT = "OK"
+               DISPLAY "ADVERTENCIA: trailer de archivo-empleados "
+                   WS-RESULTADO-TRAILER
+                   " - posible truncamiento o corrupcion"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       END PROGRAM EMPBACKUP.
