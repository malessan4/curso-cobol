@@ -1,20 +1,62 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Capitulo12.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-      *    El picture es para espicificar el tipo de VARIABLE.
-      *    PIC es abreviacion de PICTURE
-      *    La x es el tipo de dato "String"
-      *    EL 9 es una variable numerica
-
-      *    Entre parentesis la longitud en bits
-      *    Mientra mas ajustada la longitud de bits mejor, mas rapido
-      *    El tiempo de ejecucion
-           01 SitioWeb PIC x(25) VALUE "www.composicion.com.ar".
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY SitioWeb.
-            STOP RUN.
-       END PROGRAM Capitulo12.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Capitulo12.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL archivo-perfil-empresa
+               ASSIGN TO "company.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PERFIL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-perfil-empresa.
+           COPY COMPANY.
+
+       WORKING-STORAGE SECTION.
+      *    El picture es para espicificar el tipo de VARIABLE.
+      *    PIC es abreviacion de PICTURE
+      *    La x es el tipo de dato "String"
+      *    EL 9 es una variable numerica
+
+      *    Entre parentesis la longitud en bits
+      *    Mientra mas ajustada la longitud de bits mejor, mas rapido
+      *    El tiempo de ejecucion
+           01 WS-FS-PERFIL PIC XX VALUE "00".
+      *>   El perfil se lee del archivo de control; este es solo el
+      *>   valor por defecto si company.dat todavia no existe.
+           01 WS-PERFIL-EMPRESA.
+               05 WS-NOMBRE-EMPRESA  PIC X(30) VALUE SPACES.
+               05 WS-DIRECCION       PIC X(40) VALUE SPACES.
+               05 WS-TELEFONO        PIC X(15) VALUE SPACES.
+               05 SitioWeb PIC x(25) VALUE "www.composicion.com.ar".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LeePerfilEmpresa
+           DISPLAY WS-NOMBRE-EMPRESA
+           DISPLAY WS-DIRECCION
+           DISPLAY WS-TELEFONO
+           DISPLAY SitioWeb.
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+      *>   Lee el perfil de empresa (nombre/direccion/telefono/sitio
+      *>   web) para usarlo como encabezado estandar en los reportes;
+      *>   un cambio de direccion es un cambio de dato en company.dat,
+      *>   no recompilar cada programa que imprime el membrete.
+       LeePerfilEmpresa.
+           OPEN INPUT archivo-perfil-empresa
+           IF WS-FS-PERFIL = "00"
+               READ archivo-perfil-empresa
+                   NOT AT END
+                       MOVE CO-NOMBRE TO WS-NOMBRE-EMPRESA
+                       MOVE CO-DIRECCION TO WS-DIRECCION
+                       MOVE CO-TELEFONO TO WS-TELEFONO
+                       MOVE CO-SITIOWEB TO SitioWeb
+               END-READ
+           END-IF
+           CLOSE archivo-perfil-empresa.
+
+       END PROGRAM Capitulo12.
