@@ -0,0 +1,7 @@
+      *>   CTLTOT.cpy
+      *>   Registro de control (total de lote) que viaja junto con un
+      *>   archivo de transacciones para que el programa que lo procesa
+      *>   pueda verificar que su total calculado coincide con el total
+      *>   esperado antes de confiar en el reporte.
+       01 CT-RECORD.
+           05 CT-TOTAL-CONTROL       PIC S9(9)V99.
