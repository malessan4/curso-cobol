@@ -0,0 +1,9 @@
+      *>   EMPREC.cpy
+      *>   Registro de empleado compartido entre los programas que
+      *>   capturan, mantienen y reportan archivo-empleados.
+       01 EMP-RECORD.
+           05 EMP-ID              PIC 9(6).
+           05 EMP-NOMBRE          PIC X(16).
+           05 EMP-APELLIDO        PIC X(32).
+           05 EMP-EDAD            PIC 9(3).
+           05 EMP-DEPTO           PIC X(10).
