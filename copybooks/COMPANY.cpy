@@ -0,0 +1,10 @@
+      *>   COMPANY.cpy
+      *>   Perfil de la empresa para el encabezado estandar de los
+      *>   reportes: nombre, direccion, telefono y sitio web, leidos de
+      *>   un archivo de control en vez de quedar pegados en cada
+      *>   programa que los imprime.
+       01 COMPANY-PROFILE.
+           05 CO-NOMBRE             PIC X(30).
+           05 CO-DIRECCION          PIC X(40).
+           05 CO-TELEFONO           PIC X(15).
+           05 CO-SITIOWEB           PIC X(25).
