@@ -0,0 +1,6 @@
+      *>   CTLPARM.cpy
+      *>   Parametros de control que antes estaban como CONSTANT AS en
+      *>   WORKING-STORAGE: cambiarlos ya no implica recompilar, un
+      *>   analista de operaciones actualiza el registro de control.
+       01 CTL-RECORD.
+           05 CTL-CIEN-CONSTANTE   PIC 9(5).
