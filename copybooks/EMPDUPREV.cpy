@@ -0,0 +1,12 @@
+      *>   EMPDUPREV.cpy
+      *>   Registro de revision de posible duplicado: una
+      *>   alta cuyo Nombre+Apellido ya existe en archivo-empleados se
+      *>   encamina aqui para que alguien la revise, en vez de grabarse
+      *>   como un segundo registro silencioso para la misma persona.
+       01 EMP-DUP-RECORD.
+           05 DUP-ID               PIC 9(6).
+           05 DUP-NOMBRE           PIC X(16).
+           05 DUP-APELLIDO         PIC X(32).
+           05 DUP-EDAD             PIC X(3).
+           05 DUP-DEPTO            PIC X(10).
+           05 DUP-ID-COINCIDENTE   PIC 9(6).
