@@ -0,0 +1,11 @@
+      *>   EMPTRANS.cpy
+      *>   Registro de transaccion de alta de empleado, usado por el
+      *>   modo batch de CAPITULO-17 y por el programa de carga/
+      *>   mantenimiento. Mismas longitudes que EMPREC.cpy; EMP-EDAD
+      *>   viaja como texto porque todavia no se valido.
+       01 EMP-TRANS-RECORD.
+           05 ET-ID              PIC 9(6).
+           05 ET-NOMBRE          PIC X(16).
+           05 ET-APELLIDO        PIC X(32).
+           05 ET-EDAD            PIC X(3).
+           05 ET-DEPTO           PIC X(10).
