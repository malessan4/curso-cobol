@@ -0,0 +1,7 @@
+      *>   EMPHRFEED.cpy
+      *>   Extracto de headcount que manda RRHH corporativo, para
+      *>   conciliar contra archivo-empleados por ID de empleado.
+       01 HR-FEED-RECORD.
+           05 HR-ID                PIC 9(6).
+           05 HR-NOMBRE            PIC X(16).
+           05 HR-APELLIDO          PIC X(32).
