@@ -0,0 +1,11 @@
+      *>   SYMBCHAR.cpy
+      *>   Bloque SYMBOLIC CHARACTERS compartido para reportes de
+      *>   condiciones de sitio/turno (ver test.cbl/CAPITULO-8). Se
+      *>   incluye dentro del parrafo SPECIAL-NAMES de cada programa que
+      *>   necesite imprimir estos simbolos, en vez de que cada uno
+      *>   redefina los codigos por su cuenta.
+               SYMBOLIC CHARACTERS beta IS 226
+                                   niebla IS 177
+                                   nieve IS 178
+                                   apagon IS 176
+                                   cierrevial IS 179.
