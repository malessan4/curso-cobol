@@ -0,0 +1,7 @@
+      *>   DEPTTRANS.cpy
+      *>   Registro de una transaccion de gasto por departamento,
+      *>   ordenado por DT-DEPTO para permitir el control-break del
+      *>   reporte de totales (ver DEPTOTOT.cbl).
+       01 DT-RECORD.
+           05 DT-DEPTO               PIC X(10).
+           05 DT-MONTO               PIC S9(7)V99.
