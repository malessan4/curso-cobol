@@ -0,0 +1,10 @@
+      *>   EXCREC.cpy
+      *>   Registro comun de excepciones operativas (desborde, division
+      *>   por cero, rechazos de validacion, etc.) para que la revision
+      *>   matutina sea "leer un log" en vez de revisar programa por
+      *>   programa.
+       01 EXC-RECORD.
+           05 EXC-PROGRAMA          PIC X(8).
+           05 EXC-FECHA-HORA        PIC X(26).
+           05 EXC-TIPO              PIC X(10).
+           05 EXC-DETALLE           PIC X(60).
