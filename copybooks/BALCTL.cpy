@@ -0,0 +1,7 @@
+      *>   BALCTL.cpy
+      *>   Rango valido configurado para un saldo de cuenta de tipo
+      *>   Numerolargo (ver Capitulo13/BALAGE): cualquier valor fuera
+      *>   de este rango se marca en vez de aceptarse en silencio.
+       01 BC-RECORD.
+           05 BC-SALDO-MINIMO        PIC 9(10)V9(6).
+           05 BC-SALDO-MAXIMO        PIC 9(10)V9(6).
