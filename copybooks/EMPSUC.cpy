@@ -0,0 +1,12 @@
+      *>   EMPSUC.cpy
+      *>   Extracto diario de altas de una sucursal, ya
+      *>   ordenado por ID de empleado, con el codigo de sucursal que
+      *>   lo genero para poder rastrear el origen de cada registro al
+      *>   fusionarlo con los extractos de las demas sucursales.
+       01 SUC-RECORD.
+           05 SUC-ID               PIC 9(6).
+           05 SUC-NOMBRE           PIC X(16).
+           05 SUC-APELLIDO         PIC X(32).
+           05 SUC-EDAD             PIC 9(3).
+           05 SUC-DEPTO            PIC X(10).
+           05 SUC-SUCURSAL         PIC X(4).
