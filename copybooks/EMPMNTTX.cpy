@@ -0,0 +1,10 @@
+      *>   EMPMNTTX.cpy
+      *>   Transaccion de mantenimiento contra archivo-empleados:
+      *>   MNT-ACCION vale A (alta), C (cambio), D (baja) o I (consulta).
+       01 MNT-TRANS-RECORD.
+           05 MNT-ACCION          PIC X(1).
+           05 MNT-ID              PIC 9(6).
+           05 MNT-NOMBRE          PIC X(16).
+           05 MNT-APELLIDO        PIC X(32).
+           05 MNT-EDAD            PIC 9(3).
+           05 MNT-DEPTO           PIC X(10).
