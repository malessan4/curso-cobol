@@ -0,0 +1,18 @@
+      *>   EMPAUD.cpy
+      *>   Bitacora de auditoria de archivo-empleados: quien hizo que
+      *>   cambio, cuando, y los valores antes/despues.
+       01 AUD-RECORD.
+           05 AUD-OPERADOR            PIC X(8).
+           05 AUD-FECHA-HORA           PIC X(26).
+           05 AUD-TIPO-TRANS           PIC X(1).
+           05 AUD-ID                   PIC 9(6).
+           05 AUD-ANTES.
+               10 AUD-NOMBRE-ANTES     PIC X(16).
+               10 AUD-APELLIDO-ANTES   PIC X(32).
+               10 AUD-EDAD-ANTES       PIC X(3).
+               10 AUD-DEPTO-ANTES      PIC X(10).
+           05 AUD-DESPUES.
+               10 AUD-NOMBRE-DESPUES   PIC X(16).
+               10 AUD-APELLIDO-DESPUES PIC X(32).
+               10 AUD-EDAD-DESPUES     PIC X(3).
+               10 AUD-DEPTO-DESPUES    PIC X(10).
