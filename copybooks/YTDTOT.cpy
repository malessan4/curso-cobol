@@ -0,0 +1,9 @@
+      *>   YTDTOT.cpy
+      *>   Registro de acumulado anual (year-to-date) que persiste el
+      *>   total de una corrida a la siguiente: se lee al iniciar, se
+      *>   le suma la actividad del dia, y se vuelve a grabar al final
+      *>   en vez de reiniciar en cada corrida como hacian los VALUE
+      *>   de WORKING-STORAGE.
+       01 YTD-RECORD.
+           05 YTD-SUMA1-ACUM        PIC S9(9)V999.
+           05 YTD-SUMA2-ACUM        PIC S9(9)V999.
