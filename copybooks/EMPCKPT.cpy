@@ -0,0 +1,6 @@
+      *>   EMPCKPT.cpy
+      *>   Registro de checkpoint para el modo batch: cuantas
+      *>   transacciones ya se aplicaron con exito en la corrida
+      *>   anterior, para poder reiniciar sin repetir trabajo.
+       01 CKPT-RECORD.
+           05 CKPT-CONTADOR        PIC 9(8).
