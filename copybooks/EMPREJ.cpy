@@ -0,0 +1,11 @@
+      *>   EMPREJ.cpy
+      *>   Registro de rechazo: una transaccion de alta que no paso la
+      *>   validacion de SolicitaDatos/ProcesaLote, con el motivo.
+       01 EMP-REJECT-RECORD.
+           05 RJ-ID               PIC 9(6).
+           05 RJ-NOMBRE           PIC X(16).
+           05 RJ-APELLIDO         PIC X(32).
+           05 RJ-EDAD             PIC X(3).
+           05 RJ-DEPTO            PIC X(10).
+           05 RJ-CODIGO-RAZON     PIC X(4).
+           05 RJ-RAZON            PIC X(30).
