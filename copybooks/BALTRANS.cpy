@@ -0,0 +1,7 @@
+      *>   BALTRANS.cpy
+      *>   Registro de saldo de cuenta para el reporte de antiguedad
+      *>   (aging): cuenta, saldo pendiente y dias de vencido.
+       01 BT-RECORD.
+           05 BT-CUENTA              PIC 9(8).
+           05 BT-SALDO               PIC 9(10)V9(6).
+           05 BT-DIAS-VENCIDO        PIC 9(4).
