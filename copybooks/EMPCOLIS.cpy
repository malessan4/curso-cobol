@@ -0,0 +1,13 @@
+      *>   EMPCOLIS.cpy
+      *>   Registro de colision de ID entre sucursales:
+      *>   dos sucursales distintas mandaron altas con el mismo ID de
+      *>   empleado en la misma fusion. Se deja constancia aqui en vez
+      *>   de dejar que una sucursal sobrescriba silenciosamente a la
+      *>   otra en archivo-empleados.
+       01 EMP-COLISION-RECORD.
+           05 COL-ID                PIC 9(6).
+           05 COL-NOMBRE            PIC X(16).
+           05 COL-APELLIDO          PIC X(32).
+           05 COL-EDAD              PIC 9(3).
+           05 COL-DEPTO             PIC X(10).
+           05 COL-SUCURSAL          PIC X(4).
