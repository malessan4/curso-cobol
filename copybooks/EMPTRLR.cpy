@@ -0,0 +1,17 @@
+      *>   EMPTRLR.cpy
+      *>   Registro trailer de archivo-empleados: vive
+      *>   dentro del mismo indexado, con la clave mas alta posible
+      *>   (TRL-ID = 999999, reservada, no se asigna a ningun
+      *>   empleado real) para que quede al final de cualquier
+      *>   recorrido secuencial ascendente. Lleva el total de
+      *>   registros reales y un total de control (suma de EMP-ID,
+      *>   mismo criterio que CTLTOT.cpy/BALCTL.cpy) para que quien
+      *>   lee el archivo pueda detectar truncamiento o corrupcion
+      *>   antes de confiar en lo que encontro.
+      *>   Comparte el mismo tamano de registro que EMP-RECORD
+      *>   (EMPREC.cpy) para poder convivir bajo el mismo FD.
+       01 EMP-TRAILER-RECORD.
+           05 TRL-ID               PIC 9(6).
+           05 TRL-CONTADOR         PIC 9(6).
+           05 TRL-HASH             PIC 9(10).
+           05 FILLER               PIC X(45).
