@@ -0,0 +1,14 @@
+      *>   SURCTL.cpy
+      *>   Tarifa de recargo por producto/tipo de servicio: reemplaza
+      *>   los literales sueltos que Capitulo14
+      *>   tenia en su COMPUTE. SUR-TASA-APLICADA es el monto de tasa
+      *>   ya aplicado (antes "20 * 5" en la formula original),
+      *>   SUR-CUOTA-FIJA es el cargo fijo del servicio y SUR-AJUSTE
+      *>   es el ajuste neto (antes "22 - 6"), para que cambiar la
+      *>   estructura de tarifas sea un cambio de datos en este
+      *>   archivo de control en vez de un cambio de programa.
+       01 SUR-RECORD.
+           05 SUR-CODIGO              PIC X(6).
+           05 SUR-TASA-APLICADA       PIC 9(5).
+           05 SUR-CUOTA-FIJA          PIC 9(5).
+           05 SUR-AJUSTE              PIC S9(5).
