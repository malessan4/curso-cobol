@@ -0,0 +1,8 @@
+      *>   SUMATRANS.cpy
+      *>   Registro de transaccion de suma decimal para el modo por
+      *>   lote de Capitulo15: cada renglon trae el par
+      *>   Num1/Num2 de un ajuste a sumar, en vez de los dos literales
+      *>   fijos que el programa usaba antes.
+           01 ST-RECORD.
+               05 ST-NUM1 PIC 99V999.
+               05 ST-NUM2 PIC S99V999.
