@@ -0,0 +1,215 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTOTOT.
+      *>   Reporte de totales por departamento con control-break.
+      *>   Generaliza el ADD Num1 TO Num2, Num3, Num4 de Capitulo16
+      *>   (que solo suma cuatro literales fijos) en un reporte que lee
+      *>   un archivo real de transacciones, acumula un subtotal por
+      *>   departamento, corta cuando el departamento cambia, e
+      *>   imprime un gran total al final. Capitulo16 se deja intacto
+      *>   porque reportes posteriores (redondeo, formato moneda, YTD)
+      *>   siguen construyendo sobre sus campos Num1-Num4/Resultado*.
+      *>
+      *>   Las lineas de detalle se cargan primero en una tabla OCCURS
+      *>   en memoria (en vez de cuatro campos fijos Num1-Num4 como en
+      *>   Capitulo16) para poder sumar la cantidad de lineas que traiga
+      *>   el archivo en tiempo de ejecucion, desde un puñado hasta el
+      *>   tope de la tabla.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-transacciones
+               ASSIGN TO "deptotrans.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANS.
+
+               SELECT OPTIONAL archivo-excepciones
+               ASSIGN TO "excepciones.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPCIONES.
+
+               SELECT OPTIONAL archivo-control
+               ASSIGN TO "deptotrans.ctl"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROL.
+
+               SELECT archivo-reporte
+               ASSIGN TO "deptotot.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-transacciones.
+           COPY DEPTTRANS.
+
+       FD  archivo-excepciones.
+           COPY EXCREC.
+
+       FD  archivo-control.
+           COPY CTLTOT.
+
+       FD  archivo-reporte.
+           01 LINEA-REPORTE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-TRANS PIC XX VALUE "00".
+           01 WS-FS-EXCEPCIONES PIC XX VALUE "00".
+           01 WS-FS-CONTROL PIC XX VALUE "00".
+           01 WS-EOF-TRANS PIC X VALUE "N".
+           01 WS-TOTAL-CONTROL PIC S9(9)V99 VALUE ZEROS.
+           01 WS-HAY-CONTROL PIC X VALUE "N".
+
+           01 WS-MAX-DETALLE PIC 9(4) VALUE 2000.
+           01 WS-CANTIDAD PIC 9(4) VALUE ZEROS.
+           01 WS-IDX PIC 9(4) VALUE ZEROS.
+           01 WS-TABLA-DETALLE.
+               05 WS-DETALLE OCCURS 2000 TIMES
+                   DEPENDING ON WS-CANTIDAD
+                   INDEXED BY WS-DET-IDX.
+                   10 WS-DET-DEPTO PIC X(10).
+                   10 WS-DET-MONTO PIC S9(7)V99.
+
+           01 WS-DEPTO-ACTUAL PIC X(10) VALUE SPACES.
+           01 WS-SUBTOTAL PIC S9(9)V99 VALUE ZEROS.
+           01 WS-GRAN-TOTAL PIC S9(9)V99 VALUE ZEROS.
+           01 WS-PRIMERA-VEZ PIC X VALUE "S".
+
+           01 LIN-ENCABEZADO PIC X(60) VALUE
+               "DEPARTAMENTO                           TOTAL".
+
+           01 LIN-SUBTOTAL.
+               05 FILLER PIC X(4) VALUE "SUB ".
+               05 LS-DEPTO PIC X(10).
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 LS-TOTAL PIC $$,$$$,$$9.99-.
+
+           01 LIN-GRAN-TOTAL.
+               05 FILLER PIC X(14) VALUE "GRAN TOTAL".
+               05 LG-TOTAL PIC $$,$$$,$$9.99-.
+
+           01 LIN-BALANCE PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT archivo-transacciones
+           OPEN OUTPUT archivo-reporte
+           WRITE LINEA-REPORTE FROM LIN-ENCABEZADO
+           PERFORM CargaTabla
+           PERFORM ProcesaTabla
+           PERFORM ImprimeGranTotal
+           PERFORM VerificaBalance
+           CLOSE archivo-transacciones
+           CLOSE archivo-reporte
+           STOP RUN.
+
+      *>   El total calculado de la tabla se verifica contra un total
+      *>   de control que viaja aparte con el lote (hash/batch total):
+      *>   si no coinciden, el reporte queda marcado "FUERA DE BALANCE"
+      *>   y el job sale con RETURN-CODE distinto de cero en vez de
+      *>   dejar pasar un total que nadie valido.
+       VerificaBalance.
+           OPEN INPUT archivo-control
+           IF WS-FS-CONTROL = "00"
+               READ archivo-control
+                   NOT AT END
+                       MOVE CT-TOTAL-CONTROL TO WS-TOTAL-CONTROL
+                       MOVE "S" TO WS-HAY-CONTROL
+               END-READ
+               CLOSE archivo-control
+           END-IF
+           IF WS-HAY-CONTROL = "S"
+               IF WS-GRAN-TOTAL = WS-TOTAL-CONTROL
+                   MOVE "** TOTALES EN BALANCE **" TO LIN-BALANCE
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE "** FUERA DE BALANCE - VER CONTROL **"
+                       TO LIN-BALANCE
+                   MOVE 4 TO RETURN-CODE
+                   PERFORM RegistraFueraDeBalance
+               END-IF
+               WRITE LINEA-REPORTE FROM LIN-BALANCE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       RegistraFueraDeBalance.
+           MOVE "DEPTOTOT" TO EXC-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXC-FECHA-HORA
+           MOVE "FUERA-BAL" TO EXC-TIPO
+           STRING "Calculado=" WS-GRAN-TOTAL
+               " Control=" WS-TOTAL-CONTROL
+               DELIMITED BY SIZE INTO EXC-DETALLE
+           OPEN EXTEND archivo-excepciones
+           IF WS-FS-EXCEPCIONES = "05" OR WS-FS-EXCEPCIONES = "35"
+               OPEN OUTPUT archivo-excepciones
+           END-IF
+           WRITE EXC-RECORD
+           CLOSE archivo-excepciones.
+
+      *>   Carga todas las lineas de detalle del archivo a la tabla
+      *>   OCCURS antes de totalizar, para no depender de una cantidad
+      *>   fija de campos como hacia Capitulo16 con Num1-Num4. Si el
+      *>   archivo trae mas lineas que WS-MAX-DETALLE, las que exceden
+      *>   el tope quedan asentadas en el log de excepciones en vez de
+      *>   desbordar la tabla en silencio.
+       CargaTabla.
+           PERFORM LeeTransaccion
+           PERFORM UNTIL WS-EOF-TRANS = "S"
+               IF WS-CANTIDAD < WS-MAX-DETALLE
+                   ADD 1 TO WS-CANTIDAD
+                   MOVE DT-DEPTO TO WS-DET-DEPTO (WS-CANTIDAD)
+                   MOVE DT-MONTO TO WS-DET-MONTO (WS-CANTIDAD)
+               ELSE
+                   PERFORM RegistraTablaLlena
+               END-IF
+               PERFORM LeeTransaccion
+           END-PERFORM.
+
+       LeeTransaccion.
+           READ archivo-transacciones
+               AT END MOVE "S" TO WS-EOF-TRANS
+           END-READ.
+
+       ProcesaTabla.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-CANTIDAD
+               IF WS-PRIMERA-VEZ = "S"
+                   MOVE WS-DET-DEPTO (WS-IDX) TO WS-DEPTO-ACTUAL
+                   MOVE "N" TO WS-PRIMERA-VEZ
+               END-IF
+               IF WS-DET-DEPTO (WS-IDX) NOT = WS-DEPTO-ACTUAL
+                   PERFORM ImprimeSubtotal
+                   MOVE WS-DET-DEPTO (WS-IDX) TO WS-DEPTO-ACTUAL
+               END-IF
+               ADD WS-DET-MONTO (WS-IDX) TO WS-SUBTOTAL
+               ADD WS-DET-MONTO (WS-IDX) TO WS-GRAN-TOTAL
+           END-PERFORM
+           IF WS-PRIMERA-VEZ = "N"
+               PERFORM ImprimeSubtotal
+           END-IF.
+
+       RegistraTablaLlena.
+           MOVE "DEPTOTOT" TO EXC-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXC-FECHA-HORA
+           MOVE "TABLALLENA" TO EXC-TIPO
+           STRING "Depto=" DT-DEPTO " Monto=" DT-MONTO
+               DELIMITED BY SIZE INTO EXC-DETALLE
+           OPEN EXTEND archivo-excepciones
+           IF WS-FS-EXCEPCIONES = "05" OR WS-FS-EXCEPCIONES = "35"
+               OPEN OUTPUT archivo-excepciones
+           END-IF
+           WRITE EXC-RECORD
+           CLOSE archivo-excepciones.
+
+       ImprimeSubtotal.
+           MOVE WS-DEPTO-ACTUAL TO LS-DEPTO
+           MOVE WS-SUBTOTAL TO LS-TOTAL
+           WRITE LINEA-REPORTE FROM LIN-SUBTOTAL
+           MOVE ZEROS TO WS-SUBTOTAL.
+
+       ImprimeGranTotal.
+           MOVE WS-GRAN-TOTAL TO LG-TOTAL
+           WRITE LINEA-REPORTE FROM LIN-GRAN-TOTAL.
+
+       END PROGRAM DEPTOTOT.
