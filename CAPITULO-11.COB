@@ -1,22 +1,88 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Capitulo11.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 CIEN-CONSTANTE CONSTANT AS 100.
-           01 Numero1 PIC 9(29) VALUE 10.
-           01 Numero2 PIC 999 VALUE 30.
-           01 Resultado PIC 999 VALUE 0.
-
-       PROCEDURE DIVISION.
-       Pruebas.
-           DISPLAY Numero1.
-           DISPLAY Numero2.
-           COMPUTE Resultado = Numero1 + Numero2
-           DISPLAY Resultado.
-           DISPLAY CIEN-CONSTANTE.
-
-       STOP-RUN.
-
-       END PROGRAM Capitulo11.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Capitulo11.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL archivo-control
+               ASSIGN TO "control.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROL.
+
+               SELECT OPTIONAL archivo-excepciones
+               ASSIGN TO "excepciones.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPCIONES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-control.
+           COPY CTLPARM.
+
+       FD  archivo-excepciones.
+           COPY EXCREC.
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-CONTROL PIC XX VALUE "00".
+           01 WS-FS-EXCEPCIONES PIC XX VALUE "00".
+      *>   CIEN-CONSTANTE ya no es CONSTANT AS: viene del archivo de
+      *>   control, con 100 como valor por defecto si el archivo
+      *>   todavia no existe.
+           01 WS-CIEN-CONSTANTE PIC 9(5) VALUE 100.
+           01 Numero1 PIC 9(29) VALUE 10.
+           01 Numero2 PIC 999 VALUE 30.
+           01 Resultado PIC 999 VALUE 0.
+
+      *>   RETURN-CODE estandar: 0 corrida limpia, 4 se
+      *>   detecto una condicion (aqui, desborde) que quedo registrada
+      *>   en el log de excepciones pero no impidio terminar la
+      *>   corrida.
+           01 WS-HUBO-DESBORDE PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       Pruebas.
+           PERFORM LeeControl
+           DISPLAY Numero1.
+           DISPLAY Numero2.
+           COMPUTE Resultado = Numero1 + Numero2
+               ON SIZE ERROR
+                   PERFORM RegistraDesborde
+           END-COMPUTE
+           DISPLAY Resultado.
+           DISPLAY WS-CIEN-CONSTANTE.
+           IF WS-HUBO-DESBORDE = "S"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *>   Numero1 es PIC 9(29) pero Resultado solo es PIC 999: si
+      *>   algun dia Numero1 crece mas alla de lo que entra en
+      *>   Resultado, esto deja constancia en vez de truncar en
+      *>   silencio un numero que queda mal.
+       RegistraDesborde.
+           MOVE "S" TO WS-HUBO-DESBORDE
+           MOVE "CAP11" TO EXC-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXC-FECHA-HORA
+           MOVE "OVERFLOW" TO EXC-TIPO
+           STRING "Numero1=" Numero1 " Numero2=" Numero2
+               DELIMITED BY SIZE INTO EXC-DETALLE
+           OPEN EXTEND archivo-excepciones
+           IF WS-FS-EXCEPCIONES = "05" OR WS-FS-EXCEPCIONES = "35"
+               OPEN OUTPUT archivo-excepciones
+           END-IF
+           WRITE EXC-RECORD
+           CLOSE archivo-excepciones.
+
+       LeeControl.
+           OPEN INPUT archivo-control
+           IF WS-FS-CONTROL = "00"
+               READ archivo-control
+                   NOT AT END
+                       MOVE CTL-CIEN-CONSTANTE TO WS-CIEN-CONSTANTE
+               END-READ
+           END-IF
+           CLOSE archivo-control.
+
+       END PROGRAM Capitulo11.
