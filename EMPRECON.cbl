@@ -0,0 +1,140 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPRECON.
+      *>   Concilia archivo-empleados contra el extracto de headcount
+      *>   de RRHH corporativo (archivo-hr-feed, ya viene ordenado por
+      *>   ID) y reporta quien esta en uno y no en el otro, para pescar
+      *>   bajas que no se cargaron o altas tardias antes de nomina.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-empleados
+               ASSIGN TO "emplados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+               SELECT archivo-hr-feed
+               ASSIGN TO "hrfeed.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-HRFEED.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-empleados.
+           COPY EMPREC.
+           COPY EMPTRLR.
+
+       FD  archivo-hr-feed.
+           COPY EMPHRFEED.
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-EMPLEADOS PIC XX VALUE "00".
+           01 WS-FS-HRFEED PIC XX VALUE "00".
+           01 WS-EOF-EMPLEADOS PIC X VALUE "N".
+           01 WS-EOF-HRFEED PIC X VALUE "N".
+           01 WS-TOTAL-SOLO-MAESTRO PIC 9(6) VALUE ZEROS.
+           01 WS-TOTAL-SOLO-HR PIC 9(6) VALUE ZEROS.
+           01 WS-TOTAL-COINCIDEN PIC 9(6) VALUE ZEROS.
+
+      *>   Verificacion del trailer de archivo-empleados:
+      *>   TRL-ID 999999 llega al final del recorrido secuencial, se
+      *>   aparta del conteo/conciliacion real y se compara via
+      *>   EMPTRCHK antes de confiar en lo que se leyo.
+           01 WS-CONTADOR-REAL PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-REAL PIC 9(10) VALUE ZEROS.
+           01 WS-CONTADOR-TRAILER PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-TRAILER PIC 9(10) VALUE ZEROS.
+           01 WS-TRAILER-ENCONTRADO PIC X VALUE "N".
+           01 WS-RESULTADO-TRAILER PIC X(5) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT archivo-empleados
+           OPEN INPUT archivo-hr-feed
+           PERFORM LeeMaestro
+           PERFORM LeeHrFeed
+           PERFORM UNTIL WS-EOF-EMPLEADOS = "S" AND WS-EOF-HRFEED = "S"
+               EVALUATE TRUE
+                   WHEN WS-EOF-EMPLEADOS = "S"
+                       PERFORM RechazaSoloHr
+                       PERFORM LeeHrFeed
+                   WHEN WS-EOF-HRFEED = "S"
+                       PERFORM RechazaSoloMaestro
+                       PERFORM LeeMaestro
+                   WHEN EMP-ID < HR-ID
+                       PERFORM RechazaSoloMaestro
+                       PERFORM LeeMaestro
+                   WHEN EMP-ID > HR-ID
+                       PERFORM RechazaSoloHr
+                       PERFORM LeeHrFeed
+                   WHEN OTHER
+                       ADD 1 TO WS-TOTAL-COINCIDEN
+                       PERFORM LeeMaestro
+                       PERFORM LeeHrFeed
+               END-EVALUATE
+           END-PERFORM
+           CLOSE archivo-empleados
+           CLOSE archivo-hr-feed
+           DISPLAY "Coinciden: " WS-TOTAL-COINCIDEN
+           DISPLAY "Solo en archivo-empleados (posible baja sin avisar"
+               " a RRHH): " WS-TOTAL-SOLO-MAESTRO
+           DISPLAY "Solo en extracto de RRHH (posible alta sin cargar"
+               "): " WS-TOTAL-SOLO-HR
+           CALL "EMPTRCHK" USING WS-CONTADOR-REAL WS-HASH-REAL
+               WS-CONTADOR-TRAILER WS-HASH-TRAILER
+               WS-TRAILER-ENCONTRADO WS-RESULTADO-TRAILER
+           IF WS-RESULTADO-TRAILER NOT = "OK"
+               DISPLAY "ADVERTENCIA: trailer de archivo-empleados "
+                   WS-RESULTADO-TRAILER
+                   " - posible truncamiento o corrupcion"
+           END-IF
+           IF WS-TOTAL-SOLO-MAESTRO > 0 OR WS-TOTAL-SOLO-HR > 0
+               OR WS-RESULTADO-TRAILER NOT = "OK"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *>   Salta el trailer (TRL-ID 999999) en vez de tratarlo como un
+      *>   empleado fantasma; lo que si hace es capturarlo para la
+      *>   verificacion de EMPTRCHK.
+       LeeMaestro.
+           IF WS-EOF-EMPLEADOS NOT = "S"
+               READ archivo-empleados NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF-EMPLEADOS
+                   NOT AT END
+                       IF EMP-ID = 999999
+                           MOVE "S" TO WS-TRAILER-ENCONTRADO
+                           MOVE TRL-CONTADOR TO WS-CONTADOR-TRAILER
+                           MOVE TRL-HASH TO WS-HASH-TRAILER
+                           PERFORM LeeMaestro
+                       ELSE
+                           ADD 1 TO WS-CONTADOR-REAL
+                           ADD EMP-ID TO WS-HASH-REAL
+                       END-IF
+               END-READ
+           END-IF.
+
+       LeeHrFeed.
+           IF WS-EOF-HRFEED NOT = "S"
+               READ archivo-hr-feed
+                   AT END
+                       MOVE "S" TO WS-EOF-HRFEED
+               END-READ
+           END-IF.
+
+       RechazaSoloMaestro.
+           DISPLAY "Solo en maestro: " EMP-ID " " EMP-NOMBRE " "
+               EMP-APELLIDO
+           ADD 1 TO WS-TOTAL-SOLO-MAESTRO.
+
+       RechazaSoloHr.
+           DISPLAY "Solo en RRHH: " HR-ID " " HR-NOMBRE " " HR-APELLIDO
+           ADD 1 TO WS-TOTAL-SOLO-HR.
+
+       END PROGRAM EMPRECON.
