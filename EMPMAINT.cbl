@@ -0,0 +1,284 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+      *>   Mantenimiento del maestro de empleados: alta, cambio, baja y
+      *>   consulta contra archivo-empleados por ID, via un archivo de
+      *>   transacciones (MNT-ACCION = A/C/D/I).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-empleados
+               ASSIGN TO "emplados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+               SELECT archivo-mantenimiento
+               ASSIGN TO "mantto.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-MANTTO.
+
+               SELECT OPTIONAL archivo-auditoria
+               ASSIGN TO "audit.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-empleados.
+           COPY EMPREC.
+           COPY EMPTRLR.
+
+       FD  archivo-mantenimiento.
+           COPY EMPMNTTX.
+
+       FD  archivo-auditoria.
+           COPY EMPAUD.
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-EMPLEADOS PIC XX VALUE "00".
+           01 WS-FS-MANTTO PIC XX VALUE "00".
+           01 WS-FS-AUDITORIA PIC XX VALUE "00".
+           01 WS-OPERADOR PIC X(8) VALUE SPACES.
+           01 EMP-RECORD-ANTES.
+               05 ERA-NOMBRE PIC X(16).
+               05 ERA-APELLIDO PIC X(32).
+               05 ERA-EDAD PIC 9(3).
+               05 ERA-DEPTO PIC X(10).
+           01 WS-EOF-MANTTO PIC X VALUE "N".
+           01 WS-TOTAL-ALTAS PIC 9(6) VALUE ZEROS.
+           01 WS-TOTAL-CAMBIOS PIC 9(6) VALUE ZEROS.
+           01 WS-TOTAL-BAJAS PIC 9(6) VALUE ZEROS.
+           01 WS-TOTAL-CONSULTAS PIC 9(6) VALUE ZEROS.
+           01 WS-TOTAL-ERRORES PIC 9(6) VALUE ZEROS.
+
+      *>   Trailer de archivo-empleados: mismo esquema
+      *>   que Capitulo17 (TRL-ID 999999 reservado, conteo + suma de
+      *>   EMP-ID). Se recalcula tras cada alta/baja, que son las
+      *>   unicas transacciones que cambian el conteo o la suma.
+           01 WS-CONTADOR-REAL PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-REAL PIC 9(10) VALUE ZEROS.
+           01 WS-EOF-TRAILER-SCAN PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           MOVE "N" TO WS-EOF-MANTTO
+           MOVE ZEROS TO WS-TOTAL-ALTAS
+           MOVE ZEROS TO WS-TOTAL-CAMBIOS
+           MOVE ZEROS TO WS-TOTAL-BAJAS
+           MOVE ZEROS TO WS-TOTAL-CONSULTAS
+           MOVE ZEROS TO WS-TOTAL-ERRORES
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT "EMPMAINT-OPERADOR"
+           OPEN I-O archivo-empleados
+           IF WS-FS-EMPLEADOS = "35"
+               OPEN OUTPUT archivo-empleados
+               CLOSE archivo-empleados
+               OPEN I-O archivo-empleados
+           END-IF
+           OPEN INPUT archivo-mantenimiento
+           PERFORM UNTIL WS-EOF-MANTTO = "S"
+               READ archivo-mantenimiento
+                   AT END
+                       MOVE "S" TO WS-EOF-MANTTO
+                   NOT AT END
+                       PERFORM ProcesaTransaccion
+               END-READ
+           END-PERFORM
+           CLOSE archivo-mantenimiento
+           CLOSE archivo-empleados
+           DISPLAY "Altas: " WS-TOTAL-ALTAS
+               " Cambios: " WS-TOTAL-CAMBIOS
+               " Bajas: " WS-TOTAL-BAJAS
+               " Consultas: " WS-TOTAL-CONSULTAS
+               " Errores: " WS-TOTAL-ERRORES
+           IF WS-TOTAL-ERRORES > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+      *>   GOBACK en vez de STOP RUN (ver MENU.cbl): equivale a
+      *>   STOP RUN corriendo solo, y le devuelve el control al menu
+      *>   cuando lo invoca via CALL.
+           GOBACK.
+
+       ProcesaTransaccion.
+           EVALUATE MNT-ACCION
+               WHEN "A"
+                   PERFORM AltaEmpleado
+               WHEN "C"
+                   PERFORM CambiaEmpleado
+               WHEN "D"
+                   PERFORM BajaEmpleado
+               WHEN "I"
+                   PERFORM ConsultaEmpleado
+               WHEN OTHER
+                   DISPLAY "Accion de mantenimiento invalida: "
+                       MNT-ACCION
+                   ADD 1 TO WS-TOTAL-ERRORES
+           END-EVALUATE.
+
+      *>   MNT-ID 999999 esta reservado para el trailer y
+      *>   no puede darse de alta como si fuera un empleado real.
+       AltaEmpleado.
+           IF MNT-ID = 999999
+               DISPLAY "Alta rechazada, ID reservado: " MNT-ID
+               ADD 1 TO WS-TOTAL-ERRORES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE MNT-ID TO EMP-ID
+           MOVE MNT-NOMBRE TO EMP-NOMBRE
+           MOVE MNT-APELLIDO TO EMP-APELLIDO
+           MOVE MNT-EDAD TO EMP-EDAD
+           MOVE MNT-DEPTO TO EMP-DEPTO
+           WRITE EMP-RECORD
+               INVALID KEY
+                   DISPLAY "Alta rechazada, ID ya existe: " MNT-ID
+                   ADD 1 TO WS-TOTAL-ERRORES
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-ALTAS
+                   MOVE SPACES TO ERA-NOMBRE ERA-APELLIDO ERA-DEPTO
+                   MOVE ZEROS TO ERA-EDAD
+                   PERFORM GrabaAuditoria
+                   PERFORM ActualizaTrailer
+           END-WRITE.
+
+       CambiaEmpleado.
+           IF MNT-ID = 999999
+               DISPLAY "Cambio rechazado, ID reservado: " MNT-ID
+               ADD 1 TO WS-TOTAL-ERRORES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE MNT-ID TO EMP-ID
+           READ archivo-empleados
+               INVALID KEY
+                   DISPLAY "Cambio rechazado, ID no existe: " MNT-ID
+                   ADD 1 TO WS-TOTAL-ERRORES
+               NOT INVALID KEY
+                   MOVE EMP-NOMBRE TO ERA-NOMBRE
+                   MOVE EMP-APELLIDO TO ERA-APELLIDO
+                   MOVE EMP-EDAD TO ERA-EDAD
+                   MOVE EMP-DEPTO TO ERA-DEPTO
+                   MOVE MNT-NOMBRE TO EMP-NOMBRE
+                   MOVE MNT-APELLIDO TO EMP-APELLIDO
+                   MOVE MNT-EDAD TO EMP-EDAD
+                   MOVE MNT-DEPTO TO EMP-DEPTO
+                   REWRITE EMP-RECORD
+                       INVALID KEY
+                           DISPLAY "Cambio rechazado al reescribir: "
+                               MNT-ID
+                           ADD 1 TO WS-TOTAL-ERRORES
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-CAMBIOS
+                           PERFORM GrabaAuditoria
+                   END-REWRITE
+           END-READ.
+
+       BajaEmpleado.
+           IF MNT-ID = 999999
+               DISPLAY "Baja rechazada, ID reservado: " MNT-ID
+               ADD 1 TO WS-TOTAL-ERRORES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE MNT-ID TO EMP-ID
+           READ archivo-empleados
+               INVALID KEY
+                   DISPLAY "Baja rechazada, ID no existe: " MNT-ID
+                   ADD 1 TO WS-TOTAL-ERRORES
+               NOT INVALID KEY
+                   MOVE EMP-NOMBRE TO ERA-NOMBRE
+                   MOVE EMP-APELLIDO TO ERA-APELLIDO
+                   MOVE EMP-EDAD TO ERA-EDAD
+                   MOVE EMP-DEPTO TO ERA-DEPTO
+                   DELETE archivo-empleados RECORD
+                       INVALID KEY
+                           DISPLAY "Baja rechazada al borrar: " MNT-ID
+                           ADD 1 TO WS-TOTAL-ERRORES
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-BAJAS
+                           MOVE SPACES TO EMP-NOMBRE EMP-APELLIDO
+                               EMP-DEPTO
+                           MOVE ZEROS TO EMP-EDAD
+                           PERFORM GrabaAuditoria
+                           PERFORM ActualizaTrailer
+                   END-DELETE
+           END-READ.
+
+      *>   Deja constancia de quien hizo el cambio, cuando, y los
+      *>   valores antes/despues, para responder "quien cambio esto"
+      *>   sin tener que adivinar.
+       GrabaAuditoria.
+           MOVE WS-OPERADOR TO AUD-OPERADOR
+           MOVE FUNCTION CURRENT-DATE TO AUD-FECHA-HORA
+           MOVE MNT-ACCION TO AUD-TIPO-TRANS
+           MOVE MNT-ID TO AUD-ID
+           MOVE ERA-NOMBRE TO AUD-NOMBRE-ANTES
+           MOVE ERA-APELLIDO TO AUD-APELLIDO-ANTES
+           MOVE ERA-EDAD TO AUD-EDAD-ANTES
+           MOVE ERA-DEPTO TO AUD-DEPTO-ANTES
+           MOVE EMP-NOMBRE TO AUD-NOMBRE-DESPUES
+           MOVE EMP-APELLIDO TO AUD-APELLIDO-DESPUES
+           MOVE EMP-EDAD TO AUD-EDAD-DESPUES
+           MOVE EMP-DEPTO TO AUD-DEPTO-DESPUES
+           OPEN EXTEND archivo-auditoria
+           IF WS-FS-AUDITORIA = "05" OR WS-FS-AUDITORIA = "35"
+               OPEN OUTPUT archivo-auditoria
+           END-IF
+           WRITE AUD-RECORD
+           CLOSE archivo-auditoria.
+
+      *>   MNT-ID 999999 esta reservado para el trailer y
+      *>   no corresponde a ningun empleado real.
+       ConsultaEmpleado.
+           IF MNT-ID = 999999
+               DISPLAY "Consulta sin resultado para ID: " MNT-ID
+               ADD 1 TO WS-TOTAL-ERRORES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE MNT-ID TO EMP-ID
+           READ archivo-empleados
+               INVALID KEY
+                   DISPLAY "Consulta sin resultado para ID: " MNT-ID
+                   ADD 1 TO WS-TOTAL-ERRORES
+               NOT INVALID KEY
+                   DISPLAY "ID: " EMP-ID
+                       " Nombre: " EMP-NOMBRE
+                       " Apellido: " EMP-APELLIDO
+                       " Edad: " EMP-EDAD
+                       " Depto: " EMP-DEPTO
+                   ADD 1 TO WS-TOTAL-CONSULTAS
+           END-READ.
+
+      *>   Recorre el archivo completo (salvo el propio trailer) y deja
+      *>   en el registro TRL-ID 999999 el conteo real y la suma de
+      *>   EMP-ID, igual que Capitulo17, para que cualquier lector
+      *>   pueda verificar el archivo antes de confiar en el.
+       ActualizaTrailer.
+           MOVE ZEROS TO WS-CONTADOR-REAL WS-HASH-REAL
+           MOVE ZEROS TO EMP-ID
+           MOVE "N" TO WS-EOF-TRAILER-SCAN
+           START archivo-empleados KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE "S" TO WS-EOF-TRAILER-SCAN
+           END-START
+           PERFORM UNTIL WS-EOF-TRAILER-SCAN = "S"
+               READ archivo-empleados NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF-TRAILER-SCAN
+                   NOT AT END
+                       IF EMP-ID NOT = 999999
+                           ADD 1 TO WS-CONTADOR-REAL
+                           ADD EMP-ID TO WS-HASH-REAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 999999 TO TRL-ID
+           MOVE WS-CONTADOR-REAL TO TRL-CONTADOR
+           MOVE WS-HASH-REAL TO TRL-HASH
+           REWRITE EMP-TRAILER-RECORD
+               INVALID KEY
+                   WRITE EMP-TRAILER-RECORD
+           END-REWRITE.
+
+       END PROGRAM EMPMAINT.
