@@ -0,0 +1,177 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPEDAD.
+      *>   Estadistica de distribucion de edad de la plantilla.
+      *>   Recorre archivo-empleados de punta a punta y
+      *>   acumula un conteo por banda de edad, luego imprime el
+      *>   conteo y el porcentaje de cada banda sobre el total.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-empleados
+               ASSIGN TO "emplados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+               SELECT OPTIONAL archivo-reporte
+               ASSIGN TO "empedad.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT OPTIONAL archivo-perfil-empresa
+               ASSIGN TO "company.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PERFIL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-empleados.
+           COPY EMPREC.
+           COPY EMPTRLR.
+
+       FD  archivo-reporte.
+           01 LINEA-REPORTE PIC X(80).
+
+       FD  archivo-perfil-empresa.
+           COPY COMPANY.
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-EMPLEADOS PIC XX VALUE "00".
+           01 WS-FS-PERFIL PIC XX VALUE "00".
+           01 WS-EOF-EMPLEADOS PIC X VALUE "N".
+           01 WS-TOTAL-EMPLEADOS PIC 9(6) VALUE ZEROS.
+
+      *>   Bandas de edad: menor de 25, 25-40, 41-55, 56 o mas.
+           01 WS-BANDA-CANTIDAD.
+               05 WS-BC-MENOR25   PIC 9(6) VALUE ZEROS.
+               05 WS-BC-25-40     PIC 9(6) VALUE ZEROS.
+               05 WS-BC-41-55     PIC 9(6) VALUE ZEROS.
+               05 WS-BC-56-MAS    PIC 9(6) VALUE ZEROS.
+
+           01 WS-CANTIDAD-ACTUAL PIC 9(6) VALUE ZEROS.
+           01 WS-PORCENTAJE PIC ZZ9,99.
+
+           01 WS-NOMBRE-EMPRESA PIC X(30) VALUE "EMPRESA DEMO S.A.".
+           01 WS-NOMBRE-REPORTE PIC X(40) VALUE
+               "EMPEDAD - DISTRIBUCION DE EDAD".
+           01 WS-NUMERO-PAGINA PIC 9(4) VALUE 0.
+           01 WS-LINEA-ENCABEZADO PIC X(80).
+           01 WS-LINEA-PIE PIC X(80).
+
+           01 LIN-BANDA.
+               05 LB-ETIQUETA  PIC X(16).
+               05 FILLER       PIC X(2) VALUE SPACES.
+               05 LB-CANTIDAD  PIC ZZZ,ZZ9.
+               05 FILLER       PIC X(2) VALUE SPACES.
+               05 LB-PORCENT   PIC ZZ9,99.
+               05 FILLER       PIC X(1) VALUE SPACES.
+               05 FILLER       PIC X(1) VALUE "%".
+
+      *>   Verificacion del trailer de archivo-empleados,
+      *>   igual que EMPRECON/EMPCSV.
+           01 WS-CONTADOR-REAL PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-REAL PIC 9(10) VALUE ZEROS.
+           01 WS-CONTADOR-TRAILER PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-TRAILER PIC 9(10) VALUE ZEROS.
+           01 WS-TRAILER-ENCONTRADO PIC X VALUE "N".
+           01 WS-RESULTADO-TRAILER PIC X(5) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM LeePerfilEmpresa
+           OPEN INPUT archivo-empleados
+           OPEN OUTPUT archivo-reporte
+           CALL "RPTHDR" USING WS-NOMBRE-EMPRESA WS-NOMBRE-REPORTE
+               WS-NUMERO-PAGINA WS-LINEA-ENCABEZADO WS-LINEA-PIE
+           WRITE LINEA-REPORTE FROM WS-LINEA-ENCABEZADO
+           PERFORM UNTIL WS-EOF-EMPLEADOS = "S"
+               READ archivo-empleados NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF-EMPLEADOS
+                   NOT AT END
+                       IF EMP-ID = 999999
+                           MOVE "S" TO WS-TRAILER-ENCONTRADO
+                           MOVE TRL-CONTADOR TO WS-CONTADOR-TRAILER
+                           MOVE TRL-HASH TO WS-HASH-TRAILER
+                       ELSE
+                           ADD 1 TO WS-CONTADOR-REAL
+                           ADD EMP-ID TO WS-HASH-REAL
+                           PERFORM ClasificaEdad
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE archivo-empleados
+
+           MOVE "MENOR DE 25" TO LB-ETIQUETA
+           MOVE WS-BC-MENOR25 TO WS-CANTIDAD-ACTUAL
+           PERFORM ImprimeBanda
+
+           MOVE "25 A 40" TO LB-ETIQUETA
+           MOVE WS-BC-25-40 TO WS-CANTIDAD-ACTUAL
+           PERFORM ImprimeBanda
+
+           MOVE "41 A 55" TO LB-ETIQUETA
+           MOVE WS-BC-41-55 TO WS-CANTIDAD-ACTUAL
+           PERFORM ImprimeBanda
+
+           MOVE "56 O MAS" TO LB-ETIQUETA
+           MOVE WS-BC-56-MAS TO WS-CANTIDAD-ACTUAL
+           PERFORM ImprimeBanda
+
+           WRITE LINEA-REPORTE FROM WS-LINEA-PIE
+           CLOSE archivo-reporte
+           CALL "EMPTRCHK" USING WS-CONTADOR-REAL WS-HASH-REAL
+               WS-CONTADOR-TRAILER WS-HASH-TRAILER
+               WS-TRAILER-ENCONTRADO WS-RESULTADO-TRAILER
+           IF WS-RESULTADO-TRAILER NOT = "OK"
+               DISPLAY "ADVERTENCIA: trailer de archivo-empleados "
+                   WS-RESULTADO-TRAILER
+                   " - posible truncamiento o corrupcion"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       ClasificaEdad.
+           ADD 1 TO WS-TOTAL-EMPLEADOS
+           EVALUATE TRUE
+               WHEN EMP-EDAD < 25
+                   ADD 1 TO WS-BC-MENOR25
+               WHEN EMP-EDAD <= 40
+                   ADD 1 TO WS-BC-25-40
+               WHEN EMP-EDAD <= 55
+                   ADD 1 TO WS-BC-41-55
+               WHEN OTHER
+                   ADD 1 TO WS-BC-56-MAS
+           END-EVALUATE.
+
+      *>   Una sola rutina imprime cualquier banda: el llamador deja la
+      *>   etiqueta en LB-ETIQUETA y la cuenta en WS-CANTIDAD-ACTUAL.
+       ImprimeBanda.
+           MOVE WS-CANTIDAD-ACTUAL TO LB-CANTIDAD
+           IF WS-TOTAL-EMPLEADOS = 0
+               MOVE 0 TO WS-PORCENTAJE
+           ELSE
+               COMPUTE WS-PORCENTAJE ROUNDED =
+                   WS-CANTIDAD-ACTUAL * 100 / WS-TOTAL-EMPLEADOS
+           END-IF
+           MOVE WS-PORCENTAJE TO LB-PORCENT
+           WRITE LINEA-REPORTE FROM LIN-BANDA.
+
+      *>   Lee el perfil de empresa para el encabezado estandar (ver
+      *>   COMPANY.cpy); si company.dat todavia no existe se queda con el
+      *>   rotulo generico declarado en WORKING-STORAGE.
+       LeePerfilEmpresa.
+           OPEN INPUT archivo-perfil-empresa
+           IF WS-FS-PERFIL = "00"
+               READ archivo-perfil-empresa
+                   NOT AT END
+                       MOVE CO-NOMBRE TO WS-NOMBRE-EMPRESA
+               END-READ
+           END-IF
+           CLOSE archivo-perfil-empresa.
+
+       END PROGRAM EMPEDAD.
