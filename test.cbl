@@ -4,21 +4,66 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
-               SYMBOLIC CHARACTERS beta IS 226
-                                   niebla IS 177
-                                   nieve IS 178.
+               COPY SYMBCHAR.
+      *>   archivo-empleados nunca se abria ni se leia/escribia desde
+      *>   aqui (CAPITULO-8 no tiene nada que ver con empleados), era
+      *>   un SELECT huerfano copiado de otro programa. El archivo
+      *>   maestro de empleados real ahora se declara como INDEXED en
+      *>   CAPITULO-17-EntradaDatos.cbl, que es quien lo usa.
+
        INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT OPTIONAL archivo-empleados
-               ASSIGN TO "emplados.dat"
-               ORGANIZATION IS SEQUENTIAL.
+       FILE-CONTROL.
+           SELECT archivo-estado-sitio
+           ASSIGN TO "sitestatus.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-ESTADO.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  archivo-estado-sitio.
+           01 SS-RECORD.
+               05 SS-CODIGO PIC X(6).
+
        WORKING-STORAGE SECTION.
+           01 WS-FS-ESTADO PIC XX VALUE "00".
+           01 WS-EOF-ESTADO PIC X VALUE "N".
+           01 WS-SIMBOLO PIC X VALUE SPACE.
+
+      *>   Antes este programa solo hacia DISPLAY de una secuencia fija
+      *>   de simbolos de demostracion. Ahora cada codigo de estado de
+      *>   sitio/turno que traiga el feed (NIEBLA, NIEVE, ALERTA) se
+      *>   traduce al simbolo correspondiente para el reporte diario de
+      *>   condiciones de campo que usa el despacho.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY nieve nieve niebla niebla beta beta beta beta niebla
-            niebla nieve nieve.
-            STOP RUN.
+           OPEN INPUT archivo-estado-sitio
+           PERFORM UNTIL WS-EOF-ESTADO = "S"
+               READ archivo-estado-sitio
+                   AT END
+                       MOVE "S" TO WS-EOF-ESTADO
+                   NOT AT END
+                       PERFORM TraduceEstado
+               END-READ
+           END-PERFORM
+           CLOSE archivo-estado-sitio
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       TraduceEstado.
+           EVALUATE SS-CODIGO
+               WHEN "NIEBLA"
+                   MOVE niebla TO WS-SIMBOLO
+               WHEN "NIEVE"
+                   MOVE nieve TO WS-SIMBOLO
+               WHEN "ALERTA"
+                   MOVE beta TO WS-SIMBOLO
+               WHEN "APAGON"
+                   MOVE apagon TO WS-SIMBOLO
+               WHEN "CIERRE"
+                   MOVE cierrevial TO WS-SIMBOLO
+               WHEN OTHER
+                   MOVE SPACE TO WS-SIMBOLO
+           END-EVALUATE
+           DISPLAY SS-CODIGO ": " WS-SIMBOLO.
+
        END PROGRAM CAPITULO-8.
