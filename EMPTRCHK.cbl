@@ -0,0 +1,39 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPTRCHK.
+      *>   Verificacion del trailer de archivo-empleados:
+      *>   el llamador ya leyo el trailer (TRL-CONTADOR/TRL-HASH) y ya
+      *>   acumulo el conteo/total de control real mientras recorria
+      *>   el archivo; esta rutina solo compara, igual que ARITCALC
+      *>   centraliza el calculo en vez de repetirlo programa por
+      *>   programa.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+           01 LK-CONTADOR-REAL PIC 9(6).
+           01 LK-HASH-REAL PIC 9(10).
+           01 LK-CONTADOR-TRAILER PIC 9(6).
+           01 LK-HASH-TRAILER PIC 9(10).
+           01 LK-TRAILER-ENCONTRADO PIC X.
+           01 LK-RESULTADO PIC X(5).
+
+       PROCEDURE DIVISION USING LK-CONTADOR-REAL LK-HASH-REAL
+           LK-CONTADOR-TRAILER LK-HASH-TRAILER LK-TRAILER-ENCONTRADO
+           LK-RESULTADO.
+
+       MAIN-PROCEDURE.
+           IF LK-TRAILER-ENCONTRADO NOT = "S"
+               MOVE "NOTRL" TO LK-RESULTADO
+           ELSE
+               IF LK-CONTADOR-REAL = LK-CONTADOR-TRAILER
+                   AND LK-HASH-REAL = LK-HASH-TRAILER
+                   MOVE "OK" TO LK-RESULTADO
+               ELSE
+                   MOVE "ERROR" TO LK-RESULTADO
+               END-IF
+           END-IF
+           GOBACK.
+
+       END PROGRAM EMPTRCHK.
