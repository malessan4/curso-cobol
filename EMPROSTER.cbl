@@ -0,0 +1,228 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPROSTER.
+      *>   Listado diario de personal: recorre archivo-empleados de
+      *>   punta a punta, lo ordena por Apellido (Nombre como
+      *>   desempate) con un paso de SORT, e imprime
+      *>   nombre, departamento y edad con encabezados de pagina,
+      *>   fecha de corrida y numero de pagina.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT archivo-empleados
+               ASSIGN TO "emplados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+               SELECT archivo-reporte
+               ASSIGN TO "roster.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT OPTIONAL archivo-perfil-empresa
+               ASSIGN TO "company.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PERFIL.
+
+               SELECT archivo-orden
+               ASSIGN TO "ROSTSORT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-empleados.
+           COPY EMPREC.
+           COPY EMPTRLR.
+
+       FD  archivo-reporte.
+           01 LINEA-REPORTE PIC X(100).
+
+      *>   Registro de trabajo para el paso de SORT: la clave de
+      *>   ordenamiento va primero (Apellido, Nombre de desempate)
+      *>   para que ON ASCENDING KEY no tenga que listar los campos
+      *>   en otro orden.
+       SD  archivo-orden.
+           01 ORDEN-RECORD.
+               05 ORD-APELLIDO        PIC X(32).
+               05 ORD-NOMBRE          PIC X(16).
+               05 ORD-ID               PIC 9(6).
+               05 ORD-EDAD             PIC 9(3).
+               05 ORD-DEPTO            PIC X(10).
+
+       FD  archivo-perfil-empresa.
+           COPY COMPANY.
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-EMPLEADOS PIC XX VALUE "00".
+           01 WS-FS-PERFIL PIC XX VALUE "00".
+      *>   Membrete estandar: si company.dat todavia no existe se
+      *>   imprime este nombre por defecto.
+           01 WS-NOMBRE-EMPRESA PIC X(30) VALUE "Composicion S.A.".
+           01 WS-EOF-EMPLEADOS PIC X VALUE "N".
+           01 WS-LINEAS-POR-PAGINA PIC 99 VALUE 20.
+           01 WS-CONTADOR-LINEAS PIC 99 VALUE ZEROS.
+           01 WS-PAGINA PIC 9(4) VALUE ZEROS.
+           01 WS-TOTAL-EMPLEADOS PIC 9(6) VALUE ZEROS.
+
+           01 WS-FECHA-SISTEMA.
+               05 WS-ANIO PIC 9(4).
+               05 WS-MES PIC 99.
+               05 WS-DIA PIC 99.
+           01 WS-FECHA-TEXTO PIC X(10).
+
+           01 LIN-TITULO PIC X(80) VALUE SPACES.
+           01 LT-PAGINA-EDIT PIC ZZZ9.
+
+           01 LIN-ENCABEZADO PIC X(60) VALUE
+               "ID     NOMBRE          APELLIDO            EDAD DEPTO".
+
+           01 LIN-DETALLE.
+               05 LD-ID PIC 9(6).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 LD-NOMBRE PIC X(16).
+               05 FILLER PIC X(1) VALUE SPACES.
+               05 LD-APELLIDO PIC X(32).
+               05 LD-EDAD PIC ZZ9.
+               05 FILLER PIC X(1) VALUE SPACES.
+               05 LD-DEPTO PIC X(10).
+
+      *>   Verificacion del trailer de archivo-empleados,
+      *>   igual que EMPRECON/EMPCSV/EMPEDAD.
+           01 WS-CONTADOR-REAL PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-REAL PIC 9(10) VALUE ZEROS.
+           01 WS-CONTADOR-TRAILER PIC 9(6) VALUE ZEROS.
+           01 WS-HASH-TRAILER PIC 9(10) VALUE ZEROS.
+           01 WS-TRAILER-ENCONTRADO PIC X VALUE "N".
+           01 WS-RESULTADO-TRAILER PIC X(5) VALUE SPACES.
+
+           01 WS-EOF-ORDEN PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           MOVE "N" TO WS-EOF-EMPLEADOS
+           MOVE "N" TO WS-EOF-ORDEN
+           MOVE ZEROS TO WS-PAGINA
+           MOVE ZEROS TO WS-TOTAL-EMPLEADOS
+           MOVE ZEROS TO WS-CONTADOR-REAL
+           MOVE ZEROS TO WS-HASH-REAL
+           MOVE "N" TO WS-TRAILER-ENCONTRADO
+           MOVE ZEROS TO WS-CONTADOR-TRAILER
+           MOVE ZEROS TO WS-HASH-TRAILER
+           PERFORM ObtieneFecha
+           PERFORM LeePerfilEmpresa
+           OPEN OUTPUT archivo-reporte
+           PERFORM ImprimeEncabezado
+           SORT archivo-orden
+               ON ASCENDING KEY ORD-APELLIDO ORD-NOMBRE
+               INPUT PROCEDURE IS CargaOrdenamiento
+               OUTPUT PROCEDURE IS ImprimeOrdenamiento
+           CLOSE archivo-reporte
+           DISPLAY "Empleados listados: " WS-TOTAL-EMPLEADOS
+           CALL "EMPTRCHK" USING WS-CONTADOR-REAL WS-HASH-REAL
+               WS-CONTADOR-TRAILER WS-HASH-TRAILER
+               WS-TRAILER-ENCONTRADO WS-RESULTADO-TRAILER
+           IF WS-RESULTADO-TRAILER NOT = "OK"
+               DISPLAY "ADVERTENCIA: trailer de archivo-empleados "
+                   WS-RESULTADO-TRAILER
+                   " - posible truncamiento o corrupcion"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+      *>   GOBACK en vez de STOP RUN (ver MENU.cbl): equivale a
+      *>   STOP RUN corriendo solo, y le devuelve el control al menu
+      *>   cuando lo invoca via CALL.
+           GOBACK.
+
+       ObtieneFecha.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-DIA TO WS-FECHA-TEXTO(1:2)
+           MOVE "/" TO WS-FECHA-TEXTO(3:1)
+           MOVE WS-MES TO WS-FECHA-TEXTO(4:2)
+           MOVE "/" TO WS-FECHA-TEXTO(6:1)
+           MOVE WS-ANIO TO WS-FECHA-TEXTO(7:4).
+
+      *>   Lee el perfil de empresa para el membrete estandar de todos
+      *>   los reportes del sistema.
+       LeePerfilEmpresa.
+           OPEN INPUT archivo-perfil-empresa
+           IF WS-FS-PERFIL = "00"
+               READ archivo-perfil-empresa
+                   NOT AT END
+                       MOVE CO-NOMBRE TO WS-NOMBRE-EMPRESA
+               END-READ
+           END-IF
+           CLOSE archivo-perfil-empresa.
+
+      *>   Cabecera de pagina: se repite al llenarse la pagina.
+       ImprimeEncabezado.
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO LT-PAGINA-EDIT
+           WRITE LINEA-REPORTE FROM WS-NOMBRE-EMPRESA
+           MOVE SPACES TO LIN-TITULO
+           STRING "REPORTE DE PERSONAL - LISTADO DIARIO"
+               "  Fecha: " WS-FECHA-TEXTO
+               "  Pagina: " LT-PAGINA-EDIT
+               DELIMITED BY SIZE INTO LIN-TITULO
+           WRITE LINEA-REPORTE FROM LIN-TITULO
+           MOVE SPACES TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           WRITE LINEA-REPORTE FROM LIN-ENCABEZADO
+           MOVE ZEROS TO WS-CONTADOR-LINEAS.
+
+      *>   Input procedure del SORT: recorre archivo-empleados igual
+      *>   que antes (saltando el trailer) pero en vez de
+      *>   imprimir cada registro lo RELEASE-a al paso de ordenamiento.
+       CargaOrdenamiento.
+           OPEN INPUT archivo-empleados
+           PERFORM UNTIL WS-EOF-EMPLEADOS = "S"
+               READ archivo-empleados NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF-EMPLEADOS
+                   NOT AT END
+                       IF EMP-ID = 999999
+                           MOVE "S" TO WS-TRAILER-ENCONTRADO
+                           MOVE TRL-CONTADOR TO WS-CONTADOR-TRAILER
+                           MOVE TRL-HASH TO WS-HASH-TRAILER
+                       ELSE
+                           ADD 1 TO WS-CONTADOR-REAL
+                           ADD EMP-ID TO WS-HASH-REAL
+                           MOVE EMP-APELLIDO TO ORD-APELLIDO
+                           MOVE EMP-NOMBRE TO ORD-NOMBRE
+                           MOVE EMP-ID TO ORD-ID
+                           MOVE EMP-EDAD TO ORD-EDAD
+                           MOVE EMP-DEPTO TO ORD-DEPTO
+                           RELEASE ORDEN-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE archivo-empleados.
+
+      *>   Output procedure del SORT: imprime los registros ya
+      *>   ordenados por Apellido/Nombre, con el mismo control de
+      *>   salto de pagina que antes.
+       ImprimeOrdenamiento.
+           PERFORM UNTIL WS-EOF-ORDEN = "S"
+               RETURN archivo-orden
+                   AT END
+                       MOVE "S" TO WS-EOF-ORDEN
+                   NOT AT END
+                       PERFORM ImprimeDetalle
+               END-RETURN
+           END-PERFORM.
+
+       ImprimeDetalle.
+           IF WS-CONTADOR-LINEAS >= WS-LINEAS-POR-PAGINA
+               PERFORM ImprimeEncabezado
+           END-IF
+           MOVE ORD-ID TO LD-ID
+           MOVE ORD-NOMBRE TO LD-NOMBRE
+           MOVE ORD-APELLIDO TO LD-APELLIDO
+           MOVE ORD-EDAD TO LD-EDAD
+           MOVE ORD-DEPTO TO LD-DEPTO
+           WRITE LINEA-REPORTE FROM LIN-DETALLE
+           ADD 1 TO WS-CONTADOR-LINEAS
+           ADD 1 TO WS-TOTAL-EMPLEADOS.
+
+       END PROGRAM EMPROSTER.
